@@ -0,0 +1,4 @@
+           SELECT ARQUIVO-RELATORIO-TOTAL
+               ASSIGN TO "totais.rel"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RELATORIO-TOTAL-FILE-STATUS.
