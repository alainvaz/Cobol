@@ -0,0 +1,4 @@
+           SELECT OPTIONAL ARQUIVO-CHECKPOINT
+               ASSIGN TO "prog17.chk"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
