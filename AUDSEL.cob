@@ -0,0 +1,4 @@
+           SELECT OPTIONAL ARQUIVO-AUDITORIA
+               ASSIGN TO "auditoria.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUDITORIA-FILE-STATUS.
