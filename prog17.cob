@@ -1,60 +1,398 @@
-           IDENTIFICATION DIVISION.
-           PROGRAM-ID. PROG17.
-
-           ENVIRONMENT DIVISION.
-
-           INPUT-OUTPUT SECTION.
-           FILE-CONTROL.
-               SELECT OPTIONAL ARQUIVO-CLIENTE
-               ASSIGN TO "clientes.dat"
-               ORGANIZATION IS SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  ARQUIVO-CLIENTE.
-      *     LABEL RECORDS ARE STANDARD.
-       01  CLIENTE-REGISTRO.
-           05 CLIENTE-NOME     PIC X(20).
-           05 CLIENTE-ENDERECO PIC X(50).
-           05 CLIENTE-TELEFONE PIC X(15).
-           05 CLIENTE-EMAIL    PIC X(30).
-
-       WORKING-STORAGE SECTION.
-
-       01  RESPOSTA PIC X.
-
-       PROCEDURE DIVISION.
-       PROGRAM-BEGIN.
-           OPEN EXTEND ARQUIVO-CLIENTE.
-
-           MOVE "S" TO RESPOSTA.
-
-           PERFORM ADICIONA-REGISTROS
-                UNTIL RESPOSTA = "N".
-
-           CLOSE ARQUIVO-CLIENTE.
-
-       PROGRAM-DONE.
-           STOP RUN.
-
-       ADICIONA-REGISTROS.
-
-           MOVE SPACE TO CLIENTE-REGISTRO.
-
-           DISPLAY "INFORME O NOME: ".
-           ACCEPT CLIENTE-NOME.
-
-           DISPLAY "INFORME O ENDERECO: ".
-           ACCEPT CLIENTE-ENDERECO.
-
-           DISPLAY "INFORME O TELEFONE: ".
-           ACCEPT CLIENTE-TELEFONE.
-
-           DISPLAY "INFORME O E-MAIL: "
-           ACCEPT CLIENTE-EMAIL.
-
-           WRITE CLIENTE-REGISTRO.
-
-           DISPLAY "-------------------".
-           DISPLAY "DESEJA ADICIONAR OUTRO CLIENTE? (S/N)".
-           ACCEPT RESPOSTA.
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. PROG17.
+
+           ENVIRONMENT DIVISION.
+
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               COPY "CLISEL.cob".
+               COPY "QUARSEL.cob".
+               COPY "CHKSEL.cob".
+               COPY "CTLSEL.cob".
+               COPY "AUDSEL.cob".
+               COPY "DIASEL.cob".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CLIREG.cob".
+           COPY "QUARREG.cob".
+           COPY "CHKREG.cob".
+           COPY "CTLREG.cob".
+           COPY "AUDREG.cob".
+           COPY "DIAREG.cob".
+
+       WORKING-STORAGE SECTION.
+
+       01  RESPOSTA PIC X.
+       01  CLIENTE-FILE-STATUS PIC XX.
+       01  CLIENTE-PATH PIC X(100).
+       01  QUARENTENA-FILE-STATUS PIC XX.
+       01  CHECKPOINT-FILE-STATUS PIC XX.
+       01  CONTROLE-FILE-STATUS PIC XX.
+       01  AUDITORIA-FILE-STATUS PIC XX.
+       01  OPERADOR-ID PIC X(10).
+       01  TOTAL-GRAVADOS-SESSAO PIC 9(05) VALUE 0.
+       01  CONTROLE-TOTAL-ATUAL PIC 9(07) VALUE 0.
+       01  TOTAL-DIA-FILE-STATUS PIC XX.
+       01  TOTAL-GRAVADOS-HOJE PIC 9(05) VALUE 0.
+       01  DATA-HOJE-CTL PIC 9(08).
+
+       01  REGISTRO-REJEITADO   PIC X VALUE "N".
+           88 REGISTRO-EH-REJEITADO VALUE "S".
+       01  MOTIVO-REJEICAO-COD  PIC X(02).
+       01  MOTIVO-REJEICAO-DESC PIC X(30).
+
+       01  NOME-VALIDO          PIC X VALUE "N".
+           88 NOME-OK           VALUE "S".
+
+           COPY "VALWRK.cob".
+
+       01  NOVO-CLIENTE-REGISTRO.
+           05 NOVO-NOME      PIC X(20).
+           05 NOVO-ENDERECO  PIC X(50).
+           05 NOVO-TELEFONE  PIC X(15).
+           05 NOVO-EMAIL     PIC X(30).
+
+       01  DUPLICADO-ENCONTRADO PIC X VALUE "N".
+           88 EH-DUPLICADO       VALUE "S".
+
+       01  CONFIRMACAO          PIC X VALUE "N".
+           88 CONFIRMOU-ENTRADA VALUE "S".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           MOVE "S" TO RESPOSTA.
+
+           PERFORM INICIALIZA-CAMINHO-CLIENTE.
+           PERFORM INICIALIZA-OPERADOR.
+           PERFORM VERIFICA-CHECKPOINT-ANTERIOR.
+           PERFORM CARREGA-TOTAL-DIA.
+
+           OPEN I-O ARQUIVO-CLIENTE.
+           IF CLIENTE-FILE-STATUS = "35"
+               OPEN OUTPUT ARQUIVO-CLIENTE
+               CLOSE ARQUIVO-CLIENTE
+               OPEN I-O ARQUIVO-CLIENTE
+           END-IF.
+
+           PERFORM ADICIONA-REGISTROS
+                UNTIL RESPOSTA = "N".
+
+           CLOSE ARQUIVO-CLIENTE.
+
+           PERFORM FINALIZA-CHECKPOINT.
+           PERFORM GRAVA-TOTAL-DIA.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+       INICIALIZA-CAMINHO-CLIENTE.
+           MOVE "clientes.dat" TO CLIENTE-PATH.
+           ACCEPT CLIENTE-PATH FROM ENVIRONMENT "CLIENTE_DAT".
+           IF CLIENTE-PATH = SPACE
+               MOVE "clientes.dat" TO CLIENTE-PATH
+           END-IF.
+
+      *    INICIALIZA-OPERADOR: IDENTIFICA QUEM ESTA RODANDO A SESSAO
+      *    DE DIGITACAO, PARA QUE CADA LINHA GRAVADA EM AUDITORIA.DAT
+      *    POSSA SER RASTREADA ATE O OPERADOR RESPONSAVEL.
+       INICIALIZA-OPERADOR.
+           MOVE SPACE TO OPERADOR-ID.
+           ACCEPT OPERADOR-ID FROM ENVIRONMENT "OPERADOR_ID".
+           IF OPERADOR-ID = SPACE
+               MOVE "DESCONHEC" TO OPERADOR-ID
+           END-IF.
+
+      *    VERIFICA-CHECKPOINT-ANTERIOR: SE O ARQUIVO DE CHECKPOINT
+      *    DA SESSAO ANTERIOR FICOU MARCADO COMO "EM ANDAMENTO",
+      *    A SESSAO FOI INTERROMPIDA ANTES DE TERMINAR - AVISA O
+      *    OPERADOR QUANTOS REGISTROS JA HAVIAM SIDO GRAVADOS EM
+      *    CLIENTES.DAT ANTES DA QUEDA, PARA QUE ELE SAIBA QUE NAO
+      *    PRECISA REDIGITA-LOS.
+       VERIFICA-CHECKPOINT-ANTERIOR.
+           OPEN INPUT ARQUIVO-CHECKPOINT.
+           IF CHECKPOINT-FILE-STATUS = "00"
+               READ ARQUIVO-CHECKPOINT
+                   AT END
+                       CONTINUE
+               END-READ
+               IF CHECKPOINT-FILE-STATUS = "00"
+                   AND SESSAO-EM-ANDAMENTO
+                   DISPLAY "SESSAO ANTERIOR DO PROG17 FOI "
+                           "INTERROMPIDA APOS "
+                           CHECKPOINT-TOTAL-GRAVADOS
+                           " REGISTRO(S) GRAVADO(S) EM "
+                           "CLIENTES.DAT. NAO E PRECISO "
+                           "REDIGITA-LOS."
+               END-IF
+               CLOSE ARQUIVO-CHECKPOINT
+           END-IF.
+
+       GRAVA-CHECKPOINT.
+           OPEN OUTPUT ARQUIVO-CHECKPOINT.
+           MOVE TOTAL-GRAVADOS-SESSAO TO CHECKPOINT-TOTAL-GRAVADOS.
+           ACCEPT CHECKPOINT-DATA FROM DATE YYYYMMDD.
+           ACCEPT CHECKPOINT-HORA FROM TIME.
+           MOVE "A" TO CHECKPOINT-STATUS.
+           WRITE CHECKPOINT-REGISTRO.
+           CLOSE ARQUIVO-CHECKPOINT.
+
+       FINALIZA-CHECKPOINT.
+           OPEN OUTPUT ARQUIVO-CHECKPOINT.
+           MOVE TOTAL-GRAVADOS-SESSAO TO CHECKPOINT-TOTAL-GRAVADOS.
+           ACCEPT CHECKPOINT-DATA FROM DATE YYYYMMDD.
+           ACCEPT CHECKPOINT-HORA FROM TIME.
+           MOVE "C" TO CHECKPOINT-STATUS.
+           WRITE CHECKPOINT-REGISTRO.
+           CLOSE ARQUIVO-CHECKPOINT.
+           DISPLAY "TOTAL DE REGISTROS GRAVADOS NESTA SESSAO: "
+                   TOTAL-GRAVADOS-SESSAO.
+           DISPLAY "TOTAL DE REGISTROS GRAVADOS HOJE (TODAS AS "
+                   "SESSOES): " TOTAL-GRAVADOS-HOJE.
+
+      *    CARREGA-TOTAL-DIA: LE TOTALDIA.DAT PARA SABER QUANTOS
+      *    CLIENTES JA FORAM CADASTRADOS HOJE EM SESSOES ANTERIORES
+      *    DO PROG17. SE A DATA GRAVADA NO ARQUIVO FOR DE UM DIA
+      *    DIFERENTE DE HOJE, O CONTADOR REINICIA DO ZERO.
+       CARREGA-TOTAL-DIA.
+           ACCEPT DATA-HOJE-CTL FROM DATE YYYYMMDD.
+           MOVE 0 TO TOTAL-GRAVADOS-HOJE.
+           OPEN INPUT ARQUIVO-TOTAL-DIA.
+           IF TOTAL-DIA-FILE-STATUS = "00"
+               READ ARQUIVO-TOTAL-DIA
+                   AT END
+                       CONTINUE
+               END-READ
+               IF TOTAL-DIA-FILE-STATUS = "00"
+                       AND TOTAL-DIA-DATA = DATA-HOJE-CTL
+                   MOVE TOTAL-DIA-GRAVADOS TO TOTAL-GRAVADOS-HOJE
+               END-IF
+               CLOSE ARQUIVO-TOTAL-DIA
+           END-IF.
+
+       GRAVA-TOTAL-DIA.
+           OPEN OUTPUT ARQUIVO-TOTAL-DIA.
+           MOVE DATA-HOJE-CTL      TO TOTAL-DIA-DATA.
+           MOVE TOTAL-GRAVADOS-HOJE TO TOTAL-DIA-GRAVADOS.
+           WRITE TOTAL-DIA-REGISTRO.
+           CLOSE ARQUIVO-TOTAL-DIA.
+
+       ADICIONA-REGISTROS.
+
+           MOVE SPACE TO CLIENTE-REGISTRO.
+           MOVE "A" TO CLIENTE-STATUS.
+
+           MOVE "N" TO CONFIRMACAO.
+           PERFORM CAPTURA-DADOS-CLIENTE.
+           PERFORM CAPTURA-DADOS-CLIENTE
+               UNTIL CONFIRMOU-ENTRADA.
+
+           MOVE CLIENTE-NOME      TO NOVO-NOME.
+           MOVE CLIENTE-ENDERECO  TO NOVO-ENDERECO.
+           MOVE CLIENTE-TELEFONE  TO NOVO-TELEFONE.
+           MOVE CLIENTE-EMAIL     TO NOVO-EMAIL.
+
+           PERFORM VALIDA-NOME.
+           PERFORM VALIDA-TELEFONE.
+           PERFORM VERIFICA-DUPLICADO.
+
+           MOVE "N" TO REGISTRO-REJEITADO.
+           EVALUATE TRUE
+               WHEN NOT NOME-OK
+                   MOVE "S"  TO REGISTRO-REJEITADO
+                   MOVE "01" TO MOTIVO-REJEICAO-COD
+                   MOVE "NOME EM BRANCO" TO MOTIVO-REJEICAO-DESC
+               WHEN NOT TELEFONE-FORMATO-OK
+                   MOVE "S"  TO REGISTRO-REJEITADO
+                   MOVE "02" TO MOTIVO-REJEICAO-COD
+                   MOVE "TELEFONE INVALIDO" TO MOTIVO-REJEICAO-DESC
+               WHEN EH-DUPLICADO
+                   MOVE "S"  TO REGISTRO-REJEITADO
+                   MOVE "03" TO MOTIVO-REJEICAO-COD
+                   MOVE "CLIENTE DUPLICADO" TO MOTIVO-REJEICAO-DESC
+           END-EVALUATE.
+
+           IF REGISTRO-EH-REJEITADO
+               DISPLAY "ATENCAO: REGISTRO NAO GRAVADO EM CLIENTES.DAT "
+                       "- MOTIVO: " MOTIVO-REJEICAO-DESC
+               DISPLAY "REGISTRO ENCAMINHADO PARA QUARENTENA.DAT."
+               PERFORM GRAVA-QUARENTENA
+           ELSE
+               MOVE NOVO-NOME      TO CLIENTE-NOME
+               MOVE NOVO-ENDERECO  TO CLIENTE-ENDERECO
+               MOVE NOVO-TELEFONE  TO CLIENTE-TELEFONE
+               MOVE NOVO-EMAIL     TO CLIENTE-EMAIL
+               MOVE "A"            TO CLIENTE-STATUS
+               ACCEPT CLIENTE-DATA-CADASTRO FROM DATE YYYYMMDD
+               WRITE CLIENTE-REGISTRO
+                   INVALID KEY
+                       DISPLAY "JA EXISTE UM CLIENTE COM ESSE NOME."
+                       DISPLAY "REGISTRO ENCAMINHADO PARA "
+                               "QUARENTENA.DAT."
+                       MOVE "03" TO MOTIVO-REJEICAO-COD
+                       MOVE "CLIENTE DUPLICADO"
+                           TO MOTIVO-REJEICAO-DESC
+                       PERFORM GRAVA-QUARENTENA
+                   NOT INVALID KEY
+                       ADD 1 TO TOTAL-GRAVADOS-SESSAO
+                       ADD 1 TO TOTAL-GRAVADOS-HOJE
+                       PERFORM GRAVA-CHECKPOINT
+                       PERFORM ATUALIZA-CONTROLE-TOTAL
+                       PERFORM GRAVA-AUDITORIA-INCLUSAO
+               END-WRITE
+           END-IF.
+
+           PERFORM PEDE-CONTINUACAO.
+           PERFORM PEDE-CONTINUACAO
+               UNTIL RESPOSTA = "S" OR RESPOSTA = "N".
+
+       VALIDA-NOME.
+           MOVE "N" TO NOME-VALIDO.
+           IF NOVO-NOME NOT = SPACE
+               MOVE "S" TO NOME-VALIDO
+           END-IF.
+
+      *    VALIDA-TELEFONE: QUALQUER CARACTER FORA DO FORMATO COMUM DE
+      *    TELEFONE (DIGITO, ESPACO, HIFEN, PARENTESES) OU CAMPO EM
+      *    BRANCO E CONSIDERADO GARBAGE E DERRUBA O REGISTRO PARA A
+      *    QUARENTENA. A REGRA EM SI VEM DO COPYBOOK DE VALIDACAO
+      *    COMPARTILHADO COM O PROG41.
+       VALIDA-TELEFONE.
+           MOVE NOVO-TELEFONE TO VAL-TELEFONE.
+           PERFORM VALIDA-TELEFONE-COMUM.
+
+      *    ATUALIZA-CONTROLE-TOTAL: MANTEM EM CONTROLE.DAT A
+      *    QUANTIDADE DE REGISTROS QUE O PROG17 JA GRAVOU COM
+      *    SUCESSO EM CLIENTES.DAT, PARA QUE PROG46 POSSA CONFERIR
+      *    ESSE TOTAL ESPERADO CONTRA A CONTAGEM REAL DO ARQUIVO.
+       ATUALIZA-CONTROLE-TOTAL.
+           MOVE 0 TO CONTROLE-TOTAL-ATUAL.
+           OPEN INPUT ARQUIVO-CONTROLE.
+           IF CONTROLE-FILE-STATUS = "00"
+               READ ARQUIVO-CONTROLE
+                   AT END
+                       CONTINUE
+               END-READ
+               IF CONTROLE-FILE-STATUS = "00"
+                   MOVE CONTROLE-TOTAL-ESPERADO TO CONTROLE-TOTAL-ATUAL
+               END-IF
+               CLOSE ARQUIVO-CONTROLE
+           END-IF.
+
+           ADD 1 TO CONTROLE-TOTAL-ATUAL.
+
+           OPEN OUTPUT ARQUIVO-CONTROLE.
+           MOVE CONTROLE-TOTAL-ATUAL TO CONTROLE-TOTAL-ESPERADO.
+           ACCEPT CONTROLE-DATA FROM DATE YYYYMMDD.
+           WRITE CONTROLE-REGISTRO.
+           CLOSE ARQUIVO-CONTROLE.
+
+      *    GRAVA-AUDITORIA-INCLUSAO: REGISTRA EM AUDITORIA.DAT CADA
+      *    CLIENTE EFETIVAMENTE GRAVADO EM CLIENTES.DAT, COM QUEM
+      *    DIGITOU E QUANDO, PARA FINS DE TRILHA DE AUDITORIA.
+       GRAVA-AUDITORIA-INCLUSAO.
+           OPEN EXTEND ARQUIVO-AUDITORIA.
+           IF AUDITORIA-FILE-STATUS = "35"
+               CLOSE ARQUIVO-AUDITORIA
+               OPEN OUTPUT ARQUIVO-AUDITORIA
+           END-IF.
+
+           MOVE "PROG17"   TO AUDITORIA-PROGRAMA.
+           MOVE "I"        TO AUDITORIA-OPERACAO.
+           MOVE NOVO-NOME  TO AUDITORIA-NOME.
+           MOVE OPERADOR-ID TO AUDITORIA-OPERADOR.
+           ACCEPT AUDITORIA-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDITORIA-HORA FROM TIME.
+
+           WRITE AUDITORIA-REGISTRO.
+
+           CLOSE ARQUIVO-AUDITORIA.
+
+       GRAVA-QUARENTENA.
+           OPEN EXTEND ARQUIVO-QUARENTENA.
+           IF QUARENTENA-FILE-STATUS = "35"
+               CLOSE ARQUIVO-QUARENTENA
+               OPEN OUTPUT ARQUIVO-QUARENTENA
+           END-IF.
+
+           MOVE NOVO-NOME          TO QUARENTENA-NOME.
+           MOVE NOVO-ENDERECO      TO QUARENTENA-ENDERECO.
+           MOVE NOVO-TELEFONE      TO QUARENTENA-TELEFONE.
+           MOVE NOVO-EMAIL         TO QUARENTENA-EMAIL.
+           MOVE MOTIVO-REJEICAO-COD  TO QUARENTENA-MOTIVO-COD.
+           MOVE MOTIVO-REJEICAO-DESC TO QUARENTENA-MOTIVO-DESC.
+           ACCEPT QUARENTENA-DATA FROM DATE YYYYMMDD.
+
+           WRITE QUARENTENA-REGISTRO.
+
+           CLOSE ARQUIVO-QUARENTENA.
+
+       PEDE-CONTINUACAO.
+           DISPLAY "-------------------".
+           DISPLAY "DESEJA ADICIONAR OUTRO CLIENTE? (S/N)".
+           ACCEPT RESPOSTA.
+           IF RESPOSTA NOT = "S" AND RESPOSTA NOT = "N"
+               DISPLAY "RESPOSTA INVALIDA. DIGITE S OU N."
+           END-IF.
+
+       CAPTURA-DADOS-CLIENTE.
+           DISPLAY "INFORME O NOME: ".
+           ACCEPT CLIENTE-NOME.
+
+           DISPLAY "INFORME O ENDERECO: ".
+           ACCEPT CLIENTE-ENDERECO.
+
+           DISPLAY "INFORME O TELEFONE: ".
+           ACCEPT CLIENTE-TELEFONE.
+
+           PERFORM CAPTURA-EMAIL.
+           PERFORM CONFIRMA-DADOS.
+
+       CONFIRMA-DADOS.
+           DISPLAY "-------------------".
+           DISPLAY "CONFIRA OS DADOS INFORMADOS:".
+           DISPLAY "NOME.....: " CLIENTE-NOME.
+           DISPLAY "ENDERECO.: " CLIENTE-ENDERECO.
+           DISPLAY "TELEFONE.: " CLIENTE-TELEFONE.
+           DISPLAY "E-MAIL...: " CLIENTE-EMAIL.
+           DISPLAY "CONFIRMA A GRAVACAO DESTE REGISTRO? (S/N)".
+           ACCEPT CONFIRMACAO.
+           IF CONFIRMACAO NOT = "S"
+               MOVE "N" TO CONFIRMACAO
+               DISPLAY "REGISTRO DESCARTADO. INFORME OS DADOS "
+                       "NOVAMENTE."
+           END-IF.
+
+       CAPTURA-EMAIL.
+           PERFORM PEDE-EMAIL.
+           PERFORM PEDE-EMAIL
+               UNTIL EMAIL-FORMATO-OK.
+
+       PEDE-EMAIL.
+           DISPLAY "INFORME O E-MAIL: ".
+           ACCEPT CLIENTE-EMAIL.
+           PERFORM VALIDA-EMAIL.
+           IF NOT EMAIL-FORMATO-OK
+               DISPLAY "E-MAIL INVALIDO. INFORME NO FORMATO "
+                       "NOME@DOMINIO."
+           END-IF.
+
+      *    VALIDA-EMAIL: A REGRA EM SI VEM DO COPYBOOK DE VALIDACAO
+      *    COMPARTILHADO COM O PROG41.
+       VALIDA-EMAIL.
+           MOVE CLIENTE-EMAIL TO VAL-EMAIL.
+           PERFORM VALIDA-EMAIL-COMUM.
+
+       VERIFICA-DUPLICADO.
+           MOVE "N" TO DUPLICADO-ENCONTRADO.
+           MOVE NOVO-NOME TO CLIENTE-NOME.
+           READ ARQUIVO-CLIENTE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF CLIENTE-TELEFONE = NOVO-TELEFONE
+                       MOVE "S" TO DUPLICADO-ENCONTRADO
+                   END-IF
+           END-READ.
+
+           COPY "VALPROC.cob".
