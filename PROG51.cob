@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG51.
+      *    RELATORIO DE ALTERACOES DO PROG17: PERCORRE A TRILHA DE
+      *    AUDITORIA (AUDITORIA.DAT) E LISTA SOMENTE OS CLIENTES
+      *    INCLUIDOS PELO PROG17 DESDE A ULTIMA VEZ QUE ESTE RELATORIO
+      *    RODOU, PARA QUE O OPERADOR NAO PRECISE REVER A BASE INTEIRA
+      *    A CADA EXECUCAO. A MARCA DA ULTIMA EXECUCAO FICA EM
+      *    ULTIMOMOV.DAT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "AUDSEL.cob".
+           COPY "ULTSEL.cob".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "AUDREG.cob".
+           COPY "ULTREG.cob".
+
+       WORKING-STORAGE SECTION.
+
+       01  AUDITORIA-FILE-STATUS      PIC XX.
+       01  ULTIMO-REPORTE-FILE-STATUS PIC XX.
+
+       01  MARCA-MOMENTO        PIC 9(16) VALUE 0.
+       01  MAIOR-MOMENTO        PIC 9(16) VALUE 0.
+       01  AUDITORIA-MOMENTO    PIC 9(16).
+
+       01  TOTAL-NOVOS          PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           MOVE 0 TO RETURN-CODE.
+           DISPLAY " ".
+           DISPLAY "===== RELATORIO DE ALTERACOES DO PROG17 =====".
+           PERFORM CARREGA-MARCA-ANTERIOR.
+
+           OPEN INPUT ARQUIVO-AUDITORIA.
+           IF AUDITORIA-FILE-STATUS = "00"
+               PERFORM LE-PROXIMA-AUDITORIA
+               PERFORM PROCESSA-AUDITORIA
+                   UNTIL AUDITORIA-FILE-STATUS = "10"
+               CLOSE ARQUIVO-AUDITORIA
+           ELSE
+               DISPLAY "NENHUM REGISTRO DE AUDITORIA ENCONTRADO."
+           END-IF.
+
+           PERFORM IMPRIME-TOTAL.
+           PERFORM GRAVA-MARCA-ATUAL.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+      *    CARREGA-MARCA-ANTERIOR: LE ULTIMOMOV.DAT, SE EXISTIR, PARA
+      *    SABER A PARTIR DE QUE DATA/HORA DE AUDITORIA O RELATORIO
+      *    DEVE COMECAR A CONSIDERAR OS REGISTROS COMO "NOVOS".
+       CARREGA-MARCA-ANTERIOR.
+           OPEN INPUT ARQUIVO-ULTIMO-REPORTE.
+           IF ULTIMO-REPORTE-FILE-STATUS = "00"
+               READ ARQUIVO-ULTIMO-REPORTE
+                   AT END
+                       CONTINUE
+               END-READ
+               IF ULTIMO-REPORTE-FILE-STATUS = "00"
+                   COMPUTE MARCA-MOMENTO =
+                       ULTIMO-REPORTE-DATA * 100000000
+                       + ULTIMO-REPORTE-HORA
+                   MOVE MARCA-MOMENTO TO MAIOR-MOMENTO
+               END-IF
+               CLOSE ARQUIVO-ULTIMO-REPORTE
+           END-IF.
+
+       LE-PROXIMA-AUDITORIA.
+           READ ARQUIVO-AUDITORIA
+               AT END
+                   CONTINUE
+           END-READ.
+
+      *    PROCESSA-AUDITORIA: SO INTERESSAM AS INCLUSOES FEITAS PELO
+      *    PROG17 COM DATA/HORA POSTERIOR A MARCA DA ULTIMA EXECUCAO.
+       PROCESSA-AUDITORIA.
+           IF AUDITORIA-PROGRAMA = "PROG17"
+                   AND AUDITORIA-INCLUSAO
+               COMPUTE AUDITORIA-MOMENTO =
+                   AUDITORIA-DATA * 100000000 + AUDITORIA-HORA
+               IF AUDITORIA-MOMENTO > MARCA-MOMENTO
+                   DISPLAY "CLIENTE..: " AUDITORIA-NOME
+                   DISPLAY "OPERADOR.: " AUDITORIA-OPERADOR
+                   DISPLAY "DATA.....: " AUDITORIA-DATA
+                   DISPLAY "HORA.....: " AUDITORIA-HORA
+                   DISPLAY "----------------------------------"
+                   ADD 1 TO TOTAL-NOVOS
+                   IF AUDITORIA-MOMENTO > MAIOR-MOMENTO
+                       MOVE AUDITORIA-MOMENTO TO MAIOR-MOMENTO
+                   END-IF
+               END-IF
+           END-IF.
+           PERFORM LE-PROXIMA-AUDITORIA.
+
+       IMPRIME-TOTAL.
+           DISPLAY "TOTAL DE CLIENTES NOVOS DESDE A ULTIMA "
+                   "EXECUCAO.: " TOTAL-NOVOS.
+
+      *    GRAVA-MARCA-ATUAL: SO ATUALIZA A MARCA QUANDO HOUVE PELO
+      *    MENOS UMA INCLUSAO NOVA, PARA QUE UMA EXECUCAO SEM
+      *    NOVIDADES NAO AVANCE A MARCA ALEM DO QUE JA FOI LIDO.
+       GRAVA-MARCA-ATUAL.
+           IF TOTAL-NOVOS > 0
+               OPEN OUTPUT ARQUIVO-ULTIMO-REPORTE
+               COMPUTE ULTIMO-REPORTE-DATA = MAIOR-MOMENTO / 100000000
+               COMPUTE ULTIMO-REPORTE-HORA =
+                   MAIOR-MOMENTO
+                   - (ULTIMO-REPORTE-DATA * 100000000)
+               WRITE ULTIMO-REPORTE-REGISTRO
+               CLOSE ARQUIVO-ULTIMO-REPORTE
+           END-IF.
