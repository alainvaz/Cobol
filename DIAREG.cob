@@ -0,0 +1,4 @@
+       FD  ARQUIVO-TOTAL-DIA.
+       01  TOTAL-DIA-REGISTRO.
+           05 TOTAL-DIA-DATA     PIC 9(08).
+           05 TOTAL-DIA-GRAVADOS PIC 9(05).
