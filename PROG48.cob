@@ -0,0 +1,70 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG48.
+      *    UTILITARIO DE ORDENACAO DE CLIENTES.DAT: PRODUZ UMA COPIA
+      *    DO ARQUIVO DE CLIENTES ORDENADA POR NOME (CHAVE PRIMARIA)
+      *    E, EM CASO DE EMPATE, POR TELEFONE (CHAVE SECUNDARIA), SEM
+      *    MEXER NO ARQUIVO ORIGINAL QUE O PROG17 CONTINUA GRAVANDO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CLISEL.cob".
+           SELECT ARQUIVO-ORDENACAO ASSIGN TO "clientes.wrk".
+           SELECT ARQUIVO-CLIENTE-ORDENADO
+               ASSIGN TO "clientes.ord"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CLIREG.cob".
+
+       SD  ARQUIVO-ORDENACAO.
+       01  ORD-REGISTRO.
+           05 ORD-NOME            PIC X(20).
+           05 ORD-ENDERECO        PIC X(50).
+           05 ORD-TELEFONE        PIC X(15).
+           05 ORD-EMAIL           PIC X(30).
+           05 ORD-STATUS          PIC X(01).
+           05 ORD-DATA-CADASTRO   PIC 9(08).
+
+      *    RECORD LENGTH BELOW MUST MATCH CLIENTE-REGISTRO IN CLIREG.
+       FD  ARQUIVO-CLIENTE-ORDENADO.
+       01  CLIENTE-REGISTRO-ORDENADO PIC X(124).
+
+       WORKING-STORAGE SECTION.
+
+       01  CLIENTE-FILE-STATUS  PIC XX.
+       01  CLIENTE-PATH         PIC X(100).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM INICIALIZA-CAMINHO-CLIENTE.
+
+      *    O SORT FAZ O SEU PROPRIO OPEN/CLOSE IMPLICITO NO ARQUIVO
+      *    USING, MAS NAO ATUALIZA CLIENTE-FILE-STATUS AO FAZE-LO - POR
+      *    ISSO O ARQUIVO E ABERTO E FECHADO AQUI SO PARA CONFIRMAR QUE
+      *    CLIENTES.DAT EXISTE ANTES DE MANDAR O SORT PROCESSA-LO.
+           OPEN INPUT ARQUIVO-CLIENTE.
+           CLOSE ARQUIVO-CLIENTE.
+
+           IF CLIENTE-FILE-STATUS = "35"
+               DISPLAY "CLIENTES.DAT NAO ENCONTRADO. NADA A ORDENAR."
+           ELSE
+               SORT ARQUIVO-ORDENACAO
+                   ON ASCENDING KEY ORD-NOME
+                   ON ASCENDING KEY ORD-TELEFONE
+                   USING ARQUIVO-CLIENTE
+                   GIVING ARQUIVO-CLIENTE-ORDENADO
+               DISPLAY "COPIA ORDENADA DE CLIENTES.DAT GRAVADA EM: "
+                       "CLIENTES.ORD"
+           END-IF.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       INICIALIZA-CAMINHO-CLIENTE.
+           MOVE "clientes.dat" TO CLIENTE-PATH.
+           ACCEPT CLIENTE-PATH FROM ENVIRONMENT "CLIENTE_DAT".
+           IF CLIENTE-PATH = SPACE
+               MOVE "clientes.dat" TO CLIENTE-PATH
+           END-IF.
