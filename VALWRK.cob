@@ -0,0 +1,13 @@
+       01  VAL-TELEFONE           PIC X(15).
+       01  VAL-TELEFONE-OK        PIC X VALUE "N".
+           88 TELEFONE-FORMATO-OK     VALUE "S".
+       01  VAL-POS-TELEFONE       PIC 9(02).
+       01  VAL-CARACTER-TELEFONE  PIC X.
+
+       01  VAL-EMAIL              PIC X(30).
+       01  VAL-EMAIL-OK           PIC X VALUE "N".
+           88 EMAIL-FORMATO-OK        VALUE "S".
+       01  VAL-EMAIL-LOCAL        PIC X(30).
+       01  VAL-EMAIL-DOMINIO      PIC X(30).
+       01  VAL-QTDE-ARROBAS       PIC 9(02) VALUE 0.
+       01  VAL-QTDE-PONTOS        PIC 9(02) VALUE 0.
