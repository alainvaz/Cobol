@@ -0,0 +1,4 @@
+           SELECT ARQUIVO-QUARENTENA
+               ASSIGN TO "quarentena.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS QUARENTENA-FILE-STATUS.
