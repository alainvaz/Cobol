@@ -0,0 +1,4 @@
+       FD  ARQUIVO-ULTIMO-REPORTE.
+       01  ULTIMO-REPORTE-REGISTRO.
+           05 ULTIMO-REPORTE-DATA PIC 9(08).
+           05 ULTIMO-REPORTE-HORA PIC 9(08).
