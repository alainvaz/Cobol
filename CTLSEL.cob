@@ -0,0 +1,4 @@
+           SELECT OPTIONAL ARQUIVO-CONTROLE
+               ASSIGN TO "controle.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CONTROLE-FILE-STATUS.
