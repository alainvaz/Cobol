@@ -0,0 +1,11 @@
+       FD  ARQUIVO-AUDITORIA.
+       01  AUDITORIA-REGISTRO.
+           05 AUDITORIA-PROGRAMA   PIC X(08).
+           05 AUDITORIA-OPERACAO   PIC X(01).
+              88 AUDITORIA-INCLUSAO   VALUE "I".
+              88 AUDITORIA-ALTERACAO  VALUE "A".
+              88 AUDITORIA-EXCLUSAO   VALUE "E".
+           05 AUDITORIA-NOME       PIC X(20).
+           05 AUDITORIA-OPERADOR   PIC X(10).
+           05 AUDITORIA-DATA       PIC 9(08).
+           05 AUDITORIA-HORA       PIC 9(08).
