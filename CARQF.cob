@@ -0,0 +1,14 @@
+       FD  ARQUIVO-FUNCIONARIO.
+       01  FUNCIONARIO-REGISTRO.
+           05 FUNCIONARIO-CODIGO    PIC 9(05).
+           05 FUNCIONARIO-NOME      PIC X(20).
+           05 FUNCIONARIO-ENDERECO  PIC X(50).
+           05 FUNCIONARIO-TELEFONE  PIC X(15).
+           05 FUNCIONARIO-EMAIL     PIC X(30).
+           05 FUNCIONARIO-DEPARTAMENTO PIC X(10).
+           05 FUNCIONARIO-SALARIO      PIC 9(07)V9(02).
+           05 FUNCIONARIO-STATUS       PIC X(01).
+              88 FUNCIONARIO-ATIVO        VALUE "A".
+              88 FUNCIONARIO-INATIVO      VALUE "I".
+              88 FUNCIONARIO-STATUS-LEGADO VALUE SPACE.
+           05 FUNCIONARIO-DATA-SAIDA   PIC 9(08).
