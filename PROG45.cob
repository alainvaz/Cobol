@@ -0,0 +1,159 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG45.
+      *    RELATORIO DE AGING DE CLIENTES: CLASSIFICA OS REGISTROS
+      *    DE CLIENTES.DAT EM FAIXAS DE TEMPO DESDE A DATA DE
+      *    CADASTRO (CLIENTE-DATA-CADASTRO), PARA ACOMPANHAMENTO
+      *    DA BASE DE CLIENTES (CLIENTES NOVOS X REGISTROS ANTIGOS).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CLISEL.cob".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CLIREG.cob".
+
+       WORKING-STORAGE SECTION.
+
+       01  FINAL-ARQUIVO       PIC X.
+       01  CLIENTE-FILE-STATUS PIC XX.
+       01  CLIENTE-PATH        PIC X(100).
+       01  TOTAL-LIDOS         PIC 9(05) VALUE 0.
+
+       01  DATA-HOJE           PIC 9(08).
+       01  DATA-HOJE-R REDEFINES DATA-HOJE.
+           05 HOJE-ANO         PIC 9(04).
+           05 HOJE-MES         PIC 9(02).
+           05 HOJE-DIA         PIC 9(02).
+
+       01  DATA-CADASTRO-WS    PIC 9(08).
+       01  DATA-CADASTRO-R REDEFINES DATA-CADASTRO-WS.
+           05 CAD-ANO          PIC 9(04).
+           05 CAD-MES          PIC 9(02).
+           05 CAD-DIA          PIC 9(02).
+
+       01  MESES-DECORRIDOS    PIC S9(05).
+
+       01  CONTADOR-FAIXAS.
+           05 TOTAL-SEM-DATA       PIC 9(05) VALUE 0.
+           05 TOTAL-ATE-1-MES      PIC 9(05) VALUE 0.
+           05 TOTAL-ATE-3-MESES    PIC 9(05) VALUE 0.
+           05 TOTAL-ATE-1-ANO      PIC 9(05) VALUE 0.
+           05 TOTAL-MAIS-DE-1-ANO  PIC 9(05) VALUE 0.
+
+       01  NUMERO-PAGINA       PIC 9(03) VALUE 0.
+       01  LINHAS-PAGINA       PIC 9(02) VALUE 0.
+       01  MAX-LINHAS-PAGINA   PIC 9(02) VALUE 20.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM INICIALIZA-CAMINHO-CLIENTE.
+           ACCEPT DATA-HOJE FROM DATE YYYYMMDD.
+
+           OPEN INPUT ARQUIVO-CLIENTE.
+           IF CLIENTE-FILE-STATUS = "35"
+               DISPLAY "CLIENTES.DAT NAO ENCONTRADO."
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE "N" TO FINAL-ARQUIVO
+               PERFORM LEIA-PROXIMO-CLIENTE
+               PERFORM IMPRIME-CABECALHO
+               PERFORM EXIBA-REGISTROS
+                   UNTIL FINAL-ARQUIVO = "S"
+               CLOSE ARQUIVO-CLIENTE
+               PERFORM IMPRIME-RODAPE
+           END-IF.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+       INICIALIZA-CAMINHO-CLIENTE.
+           MOVE "clientes.dat" TO CLIENTE-PATH.
+           ACCEPT CLIENTE-PATH FROM ENVIRONMENT "CLIENTE_DAT".
+           IF CLIENTE-PATH = SPACE
+               MOVE "clientes.dat" TO CLIENTE-PATH
+           END-IF.
+
+       LEIA-PROXIMO-CLIENTE.
+           READ ARQUIVO-CLIENTE NEXT RECORD
+               AT END
+                   MOVE "S" TO FINAL-ARQUIVO
+           END-READ.
+           IF FINAL-ARQUIVO NOT = "S"
+               ADD 1 TO TOTAL-LIDOS
+           END-IF.
+
+       IMPRIME-CABECALHO.
+           ADD 1 TO NUMERO-PAGINA.
+           MOVE 0 TO LINHAS-PAGINA.
+           DISPLAY " ".
+           DISPLAY "RELATORIO DE AGING DE CLIENTES - PAGINA "
+                   NUMERO-PAGINA.
+           DISPLAY "DATA: " DATA-HOJE.
+           DISPLAY "--------------------------------------------".
+           DISPLAY "NOME / TELEFONE / CADASTRO / FAIXA DE TEMPO".
+           DISPLAY "--------------------------------------------".
+
+       EXIBA-REGISTROS.
+           IF LINHAS-PAGINA >= MAX-LINHAS-PAGINA
+               PERFORM IMPRIME-CABECALHO
+           END-IF.
+           PERFORM CLASSIFICA-CLIENTE.
+           PERFORM LEIA-PROXIMO-CLIENTE.
+
+      *    CLASSIFICA-CLIENTE: DETERMINA HA QUANTOS MESES O CLIENTE
+      *    ESTA CADASTRADO E ACUMULA O TOTAL NA FAIXA CORRESPONDENTE.
+      *    REGISTROS GRAVADOS ANTES DA EXISTENCIA DESTE CAMPO FICAM
+      *    COM CLIENTE-DATA-CADASTRO ZERADO E CAEM NA FAIXA "SEM
+      *    DATA DE CADASTRO".
+       CLASSIFICA-CLIENTE.
+           MOVE CLIENTE-DATA-CADASTRO TO DATA-CADASTRO-WS.
+           IF DATA-CADASTRO-WS = ZERO
+               ADD 1 TO TOTAL-SEM-DATA
+               DISPLAY "NOME.....: " CLIENTE-NOME
+               DISPLAY "TELEFONE.: " CLIENTE-TELEFONE
+               DISPLAY "CADASTRO.: SEM REGISTRO"
+               DISPLAY "FAIXA....: SEM DATA DE CADASTRO"
+           ELSE
+               COMPUTE MESES-DECORRIDOS =
+                   (HOJE-ANO - CAD-ANO) * 12 + (HOJE-MES - CAD-MES)
+               IF CAD-DIA > HOJE-DIA
+                   SUBTRACT 1 FROM MESES-DECORRIDOS
+               END-IF
+               DISPLAY "NOME.....: " CLIENTE-NOME
+               DISPLAY "TELEFONE.: " CLIENTE-TELEFONE
+               DISPLAY "CADASTRO.: " DATA-CADASTRO-WS
+               EVALUATE TRUE
+                   WHEN MESES-DECORRIDOS <= 1
+                       ADD 1 TO TOTAL-ATE-1-MES
+                       DISPLAY "FAIXA....: NOVO (ATE 1 MES)"
+                   WHEN MESES-DECORRIDOS <= 3
+                       ADD 1 TO TOTAL-ATE-3-MESES
+                       DISPLAY "FAIXA....: RECENTE (ATE 3 MESES)"
+                   WHEN MESES-DECORRIDOS <= 12
+                       ADD 1 TO TOTAL-ATE-1-ANO
+                       DISPLAY "FAIXA....: ATE 1 ANO"
+                   WHEN OTHER
+                       ADD 1 TO TOTAL-MAIS-DE-1-ANO
+                       DISPLAY "FAIXA....: MAIS DE 1 ANO (REGISTRO "
+                               "ANTIGO)"
+               END-EVALUATE
+           END-IF.
+           DISPLAY "----------------------------------".
+           ADD 1 TO LINHAS-PAGINA.
+
+       IMPRIME-RODAPE.
+           DISPLAY "--------------------------------------------".
+           DISPLAY "TOTAL DE CLIENTES LIDOS........: " TOTAL-LIDOS.
+           DISPLAY "SEM DATA DE CADASTRO...........: "
+                   TOTAL-SEM-DATA.
+           DISPLAY "NOVOS (ATE 1 MES)...............: "
+                   TOTAL-ATE-1-MES.
+           DISPLAY "RECENTES (ATE 3 MESES)..........: "
+                   TOTAL-ATE-3-MESES.
+           DISPLAY "ATE 1 ANO........................: "
+                   TOTAL-ATE-1-ANO.
+           DISPLAY "MAIS DE 1 ANO....................: "
+                   TOTAL-MAIS-DE-1-ANO.
