@@ -0,0 +1,2 @@
+       FD  ARQUIVO-RELATORIO-CALC.
+       01  LINHA-RELATORIO-CALC PIC X(40).
