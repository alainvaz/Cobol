@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG49.
+      *    EXPORTACAO DE CLIENTES.DAT EM CSV: GERA UM ARQUIVO TEXTO
+      *    DELIMITADO POR VIRGULA, COM CAMPOS ENTRE ASPAS E LINHA DE
+      *    CABECALHO, PARA IMPORTACAO NO EXCEL OU NO CRM. POR PADRAO
+      *    SOMENTE CLIENTES ATIVOS SAO EXPORTADOS, DA MESMA FORMA QUE
+      *    A PROGR33.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CLISEL.cob".
+           SELECT ARQUIVO-CSV
+               ASSIGN TO "clientes.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CLIREG.cob".
+
+       FD  ARQUIVO-CSV.
+       01  LINHA-CSV PIC X(150).
+
+       WORKING-STORAGE SECTION.
+
+       01  CLIENTE-FILE-STATUS  PIC XX.
+       01  CLIENTE-PATH         PIC X(100).
+       01  FINAL-ARQUIVO        PIC X.
+       01  TOTAL-EXPORTADOS     PIC 9(05) VALUE 0.
+       01  ASPA                 PIC X VALUE '"'.
+       01  MOSTRAR-INATIVOS     PIC X VALUE "N".
+           88 EXIBIR-INATIVOS       VALUE "S".
+
+       01  TAM-NOME             PIC 9(02).
+       01  TAM-ENDERECO         PIC 9(02).
+       01  TAM-TELEFONE         PIC 9(02).
+       01  TAM-EMAIL            PIC 9(02).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           ACCEPT MOSTRAR-INATIVOS FROM ENVIRONMENT "PROG49-INATIVOS".
+           IF MOSTRAR-INATIVOS NOT = "S"
+               MOVE "N" TO MOSTRAR-INATIVOS
+           END-IF.
+
+           PERFORM INICIALIZA-CAMINHO-CLIENTE.
+           OPEN INPUT ARQUIVO-CLIENTE.
+           IF CLIENTE-FILE-STATUS = "35"
+               DISPLAY "CLIENTES.DAT NAO ENCONTRADO. NADA A EXPORTAR."
+           ELSE
+               OPEN OUTPUT ARQUIVO-CSV
+               PERFORM GRAVA-CABECALHO
+               MOVE "N" TO FINAL-ARQUIVO
+               PERFORM LEIA-PROXIMO-CLIENTE
+               PERFORM EXPORTA-REGISTROS
+                   UNTIL FINAL-ARQUIVO = "S"
+               CLOSE ARQUIVO-CLIENTE
+               CLOSE ARQUIVO-CSV
+               DISPLAY "CLIENTES.CSV GRAVADO COM "
+                       TOTAL-EXPORTADOS " REGISTRO(S)."
+           END-IF.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       INICIALIZA-CAMINHO-CLIENTE.
+           MOVE "clientes.dat" TO CLIENTE-PATH.
+           ACCEPT CLIENTE-PATH FROM ENVIRONMENT "CLIENTE_DAT".
+           IF CLIENTE-PATH = SPACE
+               MOVE "clientes.dat" TO CLIENTE-PATH
+           END-IF.
+
+       GRAVA-CABECALHO.
+           MOVE '"NOME","ENDERECO","TELEFONE","EMAIL"' TO LINHA-CSV.
+           WRITE LINHA-CSV.
+
+       LEIA-PROXIMO-CLIENTE.
+           READ ARQUIVO-CLIENTE NEXT RECORD
+               AT END
+                   MOVE "S" TO FINAL-ARQUIVO
+           END-READ.
+
+       EXPORTA-REGISTROS.
+           IF CLIENTE-ATIVO OR CLIENTE-STATUS-LEGADO OR EXIBIR-INATIVOS
+               PERFORM GRAVA-LINHA-CSV
+               ADD 1 TO TOTAL-EXPORTADOS
+           END-IF.
+           PERFORM LEIA-PROXIMO-CLIENTE.
+
+      *    CALCULA-TAMANHOS-CAMPOS: DESCOBRE O TAMANHO UTIL DE CADA
+      *    CAMPO (SEM OS ESPACOS A DIREITA) PARA QUE O CSV NAO SAIA
+      *    CHEIO DE ESPACOS EM BRANCO DENTRO DAS ASPAS.
+       CALCULA-TAMANHOS-CAMPOS.
+           MOVE 20 TO TAM-NOME.
+           PERFORM REDUZ-TAM-NOME
+               UNTIL TAM-NOME = 1
+                  OR CLIENTE-NOME (TAM-NOME:1) NOT = SPACE.
+           MOVE 50 TO TAM-ENDERECO.
+           PERFORM REDUZ-TAM-ENDERECO
+               UNTIL TAM-ENDERECO = 1
+                  OR CLIENTE-ENDERECO (TAM-ENDERECO:1) NOT = SPACE.
+           MOVE 15 TO TAM-TELEFONE.
+           PERFORM REDUZ-TAM-TELEFONE
+               UNTIL TAM-TELEFONE = 1
+                  OR CLIENTE-TELEFONE (TAM-TELEFONE:1) NOT = SPACE.
+           MOVE 30 TO TAM-EMAIL.
+           PERFORM REDUZ-TAM-EMAIL
+               UNTIL TAM-EMAIL = 1
+                  OR CLIENTE-EMAIL (TAM-EMAIL:1) NOT = SPACE.
+
+       REDUZ-TAM-NOME.
+           SUBTRACT 1 FROM TAM-NOME.
+
+       REDUZ-TAM-ENDERECO.
+           SUBTRACT 1 FROM TAM-ENDERECO.
+
+       REDUZ-TAM-TELEFONE.
+           SUBTRACT 1 FROM TAM-TELEFONE.
+
+       REDUZ-TAM-EMAIL.
+           SUBTRACT 1 FROM TAM-EMAIL.
+
+       GRAVA-LINHA-CSV.
+           PERFORM CALCULA-TAMANHOS-CAMPOS.
+           STRING ASPA                              DELIMITED BY SIZE
+                  CLIENTE-NOME (1:TAM-NOME)          DELIMITED BY SIZE
+                  ASPA                              DELIMITED BY SIZE
+                  ","                               DELIMITED BY SIZE
+                  ASPA                              DELIMITED BY SIZE
+                  CLIENTE-ENDERECO (1:TAM-ENDERECO)  DELIMITED BY SIZE
+                  ASPA                              DELIMITED BY SIZE
+                  ","                               DELIMITED BY SIZE
+                  ASPA                              DELIMITED BY SIZE
+                  CLIENTE-TELEFONE (1:TAM-TELEFONE)  DELIMITED BY SIZE
+                  ASPA                              DELIMITED BY SIZE
+                  ","                               DELIMITED BY SIZE
+                  ASPA                              DELIMITED BY SIZE
+                  CLIENTE-EMAIL (1:TAM-EMAIL)        DELIMITED BY SIZE
+                  ASPA                              DELIMITED BY SIZE
+               INTO LINHA-CSV.
+           WRITE LINHA-CSV.
