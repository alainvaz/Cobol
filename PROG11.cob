@@ -2,7 +2,17 @@
            PROGRAM-ID. PROG11.
 
            ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ARQUIVO-RELATORIO
+                   ASSIGN TO "tabuada.rel"
+                   ORGANIZATION IS SEQUENTIAL.
+
            DATA DIVISION.
+           FILE SECTION.
+           FD  ARQUIVO-RELATORIO.
+           01  LINHA-RELATORIO PIC X(40).
+
            WORKING-STORAGE SECTION.
 
        01  NUMERO        PIC 9(2).
@@ -10,22 +20,71 @@
        01  PRODUTO       PIC 9(4).
        01  QUANTOS       PIC 9(2).
 
+       01  IMPRIMIR-ARQUIVO       PIC X VALUE "N".
+           88 IMPRIME-EM-ARQUIVO  VALUE "S".
+       01  LINHAS-PAGINA          PIC 9(02) VALUE 0.
+       01  NUMERO-PAGINA          PIC 9(03) VALUE 0.
+       01  MAX-LINHAS-PAGINA      PIC 9(02) VALUE 20.
+
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
            PERFORM INICIALIZACAO-PROGRAMA.
            PERFORM PEGA-TABUADA.
+           PERFORM PERGUNTA-IMPRESSAO.
            PERFORM EXIBIR-TABUADA.
+           IF IMPRIME-EM-ARQUIVO
+               CLOSE ARQUIVO-RELATORIO
+               DISPLAY "TABUADA GRAVADA EM TABUADA.REL."
+           END-IF.
        PROGRAM-DONE.
-           STOP RUN.
+           GOBACK.
 
        INICIALIZACAO-PROGRAMA.
            MOVE 0 TO MULTIPLICADOR.
 
        PEGA-TABUADA.
+           PERFORM PEDE-NUMERO.
+           PERFORM PEDE-NUMERO
+               UNTIL NUMERO >= 1 AND NUMERO <= 99.
+
+           PERFORM PEDE-QUANTOS.
+           PERFORM PEDE-QUANTOS
+               UNTIL QUANTOS >= 1 AND QUANTOS <= 20.
+
+       PEDE-NUMERO.
            DISPLAY "QUAL A TABUADA DE MULTIPLICACAO(01-99)".
            ACCEPT NUMERO.
-           DISPLAY "QUAL O TAMANHO DA TABUADA?".
+           IF NUMERO < 1 OR NUMERO > 99
+               DISPLAY "VALOR INVALIDO. INFORME UM NUMERO DE 01 A 99."
+           END-IF.
+
+       PEDE-QUANTOS.
+           DISPLAY "QUAL O TAMANHO DA TABUADA (01-20)?".
            ACCEPT QUANTOS.
+           IF QUANTOS < 1 OR QUANTOS > 20
+               DISPLAY "VALOR INVALIDO. INFORME UM TAMANHO DE 01 A 20."
+           END-IF.
+
+       PERGUNTA-IMPRESSAO.
+           DISPLAY "DESEJA GRAVAR A TABUADA EM ARQUIVO? (S/N)".
+           ACCEPT IMPRIMIR-ARQUIVO.
+           IF IMPRIME-EM-ARQUIVO
+               OPEN OUTPUT ARQUIVO-RELATORIO
+               PERFORM IMPRIME-CABECALHO
+           END-IF.
+
+       IMPRIME-CABECALHO.
+           ADD 1 TO NUMERO-PAGINA.
+           MOVE 0 TO LINHAS-PAGINA.
+           MOVE SPACE TO LINHA-RELATORIO.
+           STRING "TABUADA DE " DELIMITED BY SIZE
+                  NUMERO        DELIMITED BY SIZE
+                  " - PAGINA "  DELIMITED BY SIZE
+                  NUMERO-PAGINA DELIMITED BY SIZE
+               INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           MOVE SPACE TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
 
        EXIBIR-TABUADA.
            DISPLAY "A TABUADA DE MULTIPLICACAO DE " NUMERO " EH:".
@@ -36,3 +95,20 @@
            COMPUTE PRODUTO = NUMERO * MULTIPLICADOR.
            DISPLAY
              NUMERO " * " MULTIPLICADOR " = " PRODUTO.
+           IF IMPRIME-EM-ARQUIVO
+               PERFORM GRAVA-LINHA-RELATORIO
+           END-IF.
+
+       GRAVA-LINHA-RELATORIO.
+           IF LINHAS-PAGINA >= MAX-LINHAS-PAGINA
+               PERFORM IMPRIME-CABECALHO
+           END-IF.
+           MOVE SPACE TO LINHA-RELATORIO.
+           STRING NUMERO        DELIMITED BY SIZE
+                  " * "         DELIMITED BY SIZE
+                  MULTIPLICADOR DELIMITED BY SIZE
+                  " = "         DELIMITED BY SIZE
+                  PRODUTO       DELIMITED BY SIZE
+               INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+           ADD 1 TO LINHAS-PAGINA.
