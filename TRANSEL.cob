@@ -0,0 +1,4 @@
+           SELECT OPTIONAL ARQUIVO-TRANSACAO
+               ASSIGN TO "transacoes.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS TRANSACAO-FILE-STATUS.
