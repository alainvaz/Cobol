@@ -0,0 +1,4 @@
+           SELECT ARQUIVO-RESULTADO
+               ASSIGN TO "resultados.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RESULTADO-FILE-STATUS.
