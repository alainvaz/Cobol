@@ -0,0 +1,236 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG47.
+      *    UTILITARIO DE DEDUPLICACAO DE CLIENTES.DAT: LE TODO O
+      *    ARQUIVO, IDENTIFICA PROVAVEIS CLIENTES DUPLICADOS PELO
+      *    NOME (SEM DIFERENCA DE MAIUSCULAS/ESPACAMENTO) E TELEFONE
+      *    (SOMENTE OS DIGITOS) E GRAVA UMA COPIA LIMPA EM
+      *    CLIENTES.DEDUP, SEM JAMAIS ALTERAR O ARQUIVO ORIGINAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CLISEL.cob".
+           SELECT ARQUIVO-CLIENTE-DEDUP
+               ASSIGN TO "clientes.dedup"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CLIREG.cob".
+      *    RECORD LENGTH BELOW MUST MATCH CLIENTE-REGISTRO IN CLIREG.
+       FD  ARQUIVO-CLIENTE-DEDUP.
+       01  CLIENTE-REGISTRO-DEDUP PIC X(124).
+
+       WORKING-STORAGE SECTION.
+
+       01  CLIENTE-FILE-STATUS  PIC XX.
+       01  CLIENTE-PATH         PIC X(100).
+       01  FINAL-ARQUIVO        PIC X.
+       01  TOTAL-LIDOS          PIC 9(05) VALUE 0.
+       01  TOTAL-UNICOS         PIC 9(05) VALUE 0.
+       01  TOTAL-DUPLICADOS     PIC 9(05) VALUE 0.
+       01  TOTAL-DESCARTADOS    PIC 9(05) VALUE 0.
+
+       01  NOME-MAIUSC          PIC X(20).
+       01  NOME-NORM            PIC X(20).
+       01  TELEFONE-NORM        PIC X(15).
+       01  POS-ORIG             PIC 9(02).
+       01  POS-DEST             PIC 9(02).
+       01  CARACTER-ATUAL       PIC X.
+       01  ULTIMO-FOI-ESPACO    PIC X VALUE "S".
+
+       01  ENCONTRADO-DUP       PIC X VALUE "N".
+           88 HOUVE-DUP             VALUE "S".
+
+      *    MODO-PREVIEW: QUANDO A VARIAVEL DE AMBIENTE PROG47-PREVIEW
+      *    VALE "S", O UTILITARIO SO SIMULA A DEDUPLICACAO (MOSTRA O
+      *    QUE SERIA MESCLADO) E NAO GRAVA CLIENTES.DEDUP - UM "WHAT
+      *    IF" PARA O OPERADOR CONFERIR O RESULTADO ANTES DE GERAR A
+      *    COPIA LIMPA DE VERDADE.
+       01  MODO-PREVIEW         PIC X VALUE "N".
+           88 PREVIEW-ATIVO         VALUE "S".
+
+       01  TABELA-DEDUP.
+           05 DEDUP-ENTRADA OCCURS 500 TIMES INDEXED BY DEDUP-IDX.
+              10 DEDUP-REGISTRO      PIC X(124).
+              10 DEDUP-NOME-NORM     PIC X(20).
+              10 DEDUP-TELEFONE-NORM PIC X(15).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM INICIALIZA-CAMINHO-CLIENTE.
+           PERFORM INICIALIZA-MODO-PREVIEW.
+           OPEN INPUT ARQUIVO-CLIENTE.
+           IF CLIENTE-FILE-STATUS = "35"
+               DISPLAY "CLIENTES.DAT NAO ENCONTRADO. NADA A "
+                       "DEDUPLICAR."
+           ELSE
+               MOVE "N" TO FINAL-ARQUIVO
+               PERFORM LEIA-PROXIMO-CLIENTE
+               PERFORM PROCESSA-REGISTROS
+                   UNTIL FINAL-ARQUIVO = "S"
+               CLOSE ARQUIVO-CLIENTE
+               IF NOT PREVIEW-ATIVO
+                   PERFORM GRAVA-ARQUIVO-DEDUPLICADO
+               END-IF
+               PERFORM EXIBE-RELATORIO
+           END-IF.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       INICIALIZA-CAMINHO-CLIENTE.
+           MOVE "clientes.dat" TO CLIENTE-PATH.
+           ACCEPT CLIENTE-PATH FROM ENVIRONMENT "CLIENTE_DAT".
+           IF CLIENTE-PATH = SPACE
+               MOVE "clientes.dat" TO CLIENTE-PATH
+           END-IF.
+
+       INICIALIZA-MODO-PREVIEW.
+           ACCEPT MODO-PREVIEW FROM ENVIRONMENT "PROG47-PREVIEW".
+           IF MODO-PREVIEW NOT = "S"
+               MOVE "N" TO MODO-PREVIEW
+           END-IF.
+
+       LEIA-PROXIMO-CLIENTE.
+           READ ARQUIVO-CLIENTE NEXT RECORD
+               AT END
+                   MOVE "S" TO FINAL-ARQUIVO
+           END-READ.
+           IF FINAL-ARQUIVO NOT = "S"
+               ADD 1 TO TOTAL-LIDOS
+           END-IF.
+
+       PROCESSA-REGISTROS.
+           PERFORM NORMALIZA-NOME.
+           PERFORM NORMALIZA-TELEFONE.
+           PERFORM PROCURA-DUPLICADO.
+           IF HOUVE-DUP
+               ADD 1 TO TOTAL-DUPLICADOS
+               DISPLAY "DUPLICADO: '" CLIENTE-NOME
+                       "' SERA MESCLADO COM O REGISTRO JA MANTIDO "
+                       "PARA '" DEDUP-REGISTRO (DEDUP-IDX) (1:20) "'"
+           ELSE
+               IF TOTAL-UNICOS < 500
+                   ADD 1 TO TOTAL-UNICOS
+                   MOVE CLIENTE-REGISTRO
+                       TO DEDUP-REGISTRO (TOTAL-UNICOS)
+                   MOVE NOME-NORM
+                       TO DEDUP-NOME-NORM (TOTAL-UNICOS)
+                   MOVE TELEFONE-NORM
+                       TO DEDUP-TELEFONE-NORM (TOTAL-UNICOS)
+               ELSE
+                   ADD 1 TO TOTAL-DESCARTADOS
+                   DISPLAY "AVISO: LIMITE DE 500 REGISTROS UNICOS "
+                           "ATINGIDO. '" CLIENTE-NOME
+                           "' NAO FOI INCLUIDO EM CLIENTES.DEDUP."
+               END-IF
+           END-IF.
+           PERFORM LEIA-PROXIMO-CLIENTE.
+
+      *    NORMALIZA-NOME: PASSA O NOME PARA MAIUSCULAS E COLAPSA
+      *    SEQUENCIAS DE ESPACOS EM UM UNICO ESPACO, PARA QUE
+      *    "JOAO  SILVA" E "joao silva" SEJAM RECONHECIDOS COMO O
+      *    MESMO NOME.
+       NORMALIZA-NOME.
+           MOVE CLIENTE-NOME TO NOME-MAIUSC.
+           INSPECT NOME-MAIUSC CONVERTING
+               "abcdefghijklmnopqrstuvwxyz" TO
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+           MOVE SPACE TO NOME-NORM.
+           MOVE 1 TO POS-ORIG.
+           MOVE 0 TO POS-DEST.
+           MOVE "S" TO ULTIMO-FOI-ESPACO.
+           PERFORM COLAPSA-CARACTER-NOME
+               UNTIL POS-ORIG > 20.
+
+       COLAPSA-CARACTER-NOME.
+           MOVE NOME-MAIUSC (POS-ORIG:1) TO CARACTER-ATUAL.
+           IF CARACTER-ATUAL = SPACE
+               IF ULTIMO-FOI-ESPACO = "N"
+                   ADD 1 TO POS-DEST
+                   MOVE "S" TO ULTIMO-FOI-ESPACO
+               END-IF
+           ELSE
+               ADD 1 TO POS-DEST
+               IF POS-DEST NOT > 20
+                   MOVE CARACTER-ATUAL TO NOME-NORM (POS-DEST:1)
+               END-IF
+               MOVE "N" TO ULTIMO-FOI-ESPACO
+           END-IF.
+           ADD 1 TO POS-ORIG.
+
+      *    NORMALIZA-TELEFONE: MANTEM SOMENTE OS DIGITOS DO TELEFONE,
+      *    IGNORANDO ESPACOS, HIFENS E PARENTESES, PARA QUE
+      *    "(11) 1234-5678" E "1112345678" SEJAM RECONHECIDOS COMO O
+      *    MESMO NUMERO.
+       NORMALIZA-TELEFONE.
+           MOVE SPACE TO TELEFONE-NORM.
+           MOVE 1 TO POS-ORIG.
+           MOVE 0 TO POS-DEST.
+           PERFORM EXTRAI-DIGITO-TELEFONE
+               UNTIL POS-ORIG > 15.
+
+       EXTRAI-DIGITO-TELEFONE.
+           MOVE CLIENTE-TELEFONE (POS-ORIG:1) TO CARACTER-ATUAL.
+           IF CARACTER-ATUAL IS NUMERIC
+               ADD 1 TO POS-DEST
+               IF POS-DEST NOT > 15
+                   MOVE CARACTER-ATUAL TO TELEFONE-NORM (POS-DEST:1)
+               END-IF
+           END-IF.
+           ADD 1 TO POS-ORIG.
+
+       PROCURA-DUPLICADO.
+           MOVE "N" TO ENCONTRADO-DUP.
+           IF TOTAL-UNICOS > 0
+               SET DEDUP-IDX TO 1
+               PERFORM COMPARA-ENTRADA-DEDUP
+                   UNTIL DEDUP-IDX > TOTAL-UNICOS OR HOUVE-DUP
+           END-IF.
+
+       COMPARA-ENTRADA-DEDUP.
+           IF DEDUP-NOME-NORM (DEDUP-IDX) = NOME-NORM
+                   AND DEDUP-TELEFONE-NORM (DEDUP-IDX) = TELEFONE-NORM
+               MOVE "S" TO ENCONTRADO-DUP
+           ELSE
+               SET DEDUP-IDX UP BY 1
+           END-IF.
+
+       GRAVA-ARQUIVO-DEDUPLICADO.
+           OPEN OUTPUT ARQUIVO-CLIENTE-DEDUP.
+           SET DEDUP-IDX TO 1.
+           PERFORM GRAVA-ENTRADA-DEDUP
+               UNTIL DEDUP-IDX > TOTAL-UNICOS.
+           CLOSE ARQUIVO-CLIENTE-DEDUP.
+
+       GRAVA-ENTRADA-DEDUP.
+           MOVE DEDUP-REGISTRO (DEDUP-IDX) TO CLIENTE-REGISTRO-DEDUP.
+           WRITE CLIENTE-REGISTRO-DEDUP.
+           SET DEDUP-IDX UP BY 1.
+
+       EXIBE-RELATORIO.
+           DISPLAY "----------------------------------------------".
+           IF PREVIEW-ATIVO
+               DISPLAY "DEDUPLICACAO DE CLIENTES.DAT (SOMENTE PREVIA "
+                       "- O ARQUIVO ORIGINAL NAO FOI ALTERADO)"
+           ELSE
+               DISPLAY "DEDUPLICACAO DE CLIENTES.DAT (O ARQUIVO "
+                       "ORIGINAL NAO FOI ALTERADO)"
+           END-IF.
+           DISPLAY "TOTAL DE REGISTROS LIDOS.......: " TOTAL-LIDOS.
+           DISPLAY "TOTAL DE REGISTROS UNICOS......: " TOTAL-UNICOS.
+           DISPLAY "TOTAL DE DUPLICADOS MESCLADOS..: "
+                   TOTAL-DUPLICADOS.
+           IF TOTAL-DESCARTADOS > 0
+               DISPLAY "TOTAL DESCARTADOS (TABELA CHEIA): "
+                       TOTAL-DESCARTADOS
+           END-IF.
+           IF PREVIEW-ATIVO
+               DISPLAY "MODO PREVIA (WHAT-IF): NENHUM ARQUIVO FOI "
+                       "GRAVADO."
+           ELSE
+               DISPLAY "COPIA LIMPA GRAVADA EM.........: "
+                       "CLIENTES.DEDUP"
+           END-IF.
+           DISPLAY "----------------------------------------------".
