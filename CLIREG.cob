@@ -0,0 +1,11 @@
+       FD  ARQUIVO-CLIENTE.
+       01  CLIENTE-REGISTRO.
+           05 CLIENTE-NOME     PIC X(20).
+           05 CLIENTE-ENDERECO PIC X(50).
+           05 CLIENTE-TELEFONE PIC X(15).
+           05 CLIENTE-EMAIL    PIC X(30).
+           05 CLIENTE-STATUS   PIC X(01).
+              88 CLIENTE-ATIVO      VALUE "A".
+              88 CLIENTE-INATIVO    VALUE "I".
+              88 CLIENTE-STATUS-LEGADO VALUE SPACE.
+           05 CLIENTE-DATA-CADASTRO PIC 9(08).
