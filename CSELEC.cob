@@ -0,0 +1,6 @@
+           SELECT OPTIONAL ARQUIVO-FUNCIONARIO
+               ASSIGN TO FUNCIONARIO-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FUNCIONARIO-CODIGO
+               FILE STATUS IS FUNCIONARIO-FILE-STATUS.
