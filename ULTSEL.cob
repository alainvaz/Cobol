@@ -0,0 +1,4 @@
+           SELECT OPTIONAL ARQUIVO-ULTIMO-REPORTE
+               ASSIGN TO "ultimomov.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ULTIMO-REPORTE-FILE-STATUS.
