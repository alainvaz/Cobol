@@ -0,0 +1,4 @@
+       FD  ARQUIVO-NUMEROS.
+       01  NUMEROS-REGISTRO.
+           05 NUMEROS-PRIMEIRO PIC 9(02).
+           05 NUMEROS-SEGUNDO  PIC 9(02).
