@@ -1,46 +1,167 @@
-           ID DIVISION.
-           PROGRAM-ID. PROG15.
-           ENVIRONMENT DIVISION.
-           DATA DIVISION.
-
-           WORKING-STORAGE SECTION.
-       01  RESULTADO-ADICAO        PIC 9(3).
-       01  RESULTADO-SUBTRACAO     PIC 9(3).
-       01  RESULTADO-MULTIPLICACAO PIC 9(3).
-       01  RESULTADO-DIVISAO       PIC 9(3).
-       01  NUMERO-2                PIC 9(2) VALUE 2.
-       01  NUMERO-4                PIC 9(2) VALUE 4.
-           PROCEDURE DIVISION.
-           PROGRAM-BEGIN.
-               PERFORM S-ADD.
-               PERFORM S-SUBTRACT.
-               PERFORM S-MULTIPLY.
-               PERFORM S-DIVIDE.
-
-           PROGRAM-DONE.
-               STOP RUN.
-
-           S-ADD.
-               ADD NUMERO-2 TO RESULTADO-ADICAO.
-               DISPLAY "SOMA 2: " RESULTADO-ADICAO.
-               ADD NUMERO-4 TO RESULTADO-ADICAO.
-               DISPLAY "SOMA MAIS 4: " RESULTADO-ADICAO.
-               DISPLAY "================================".
-           S-SUBTRACT.
-               MOVE NUMERO-4 TO RESULTADO-SUBTRACAO.
-               DISPLAY "VALOR DO RESULTADO: " RESULTADO-SUBTRACAO.
-               SUBTRACT NUMERO-2 FROM RESULTADO-SUBTRACAO.
-               DISPLAY "VALOR APOS SUBTRAIR: " RESULTADO-SUBTRACAO.
-               DISPLAY "================================".
-               S-MULTIPLY.
-               MOVE NUMERO-2 TO RESULTADO-MULTIPLICACAO.
-               DISPLAY "VALOR DO NUMERO: " RESULTADO-MULTIPLICACAO.
-               MULTIPLY NUMERO-4 BY RESULTADO-MULTIPLICACAO.
-               DISPLAY "VALOR DA MULTIPLICACAO: "
-      -                RESULTADO-MULTIPLICACAO.
-               DISPLAY "================================".
-           S-DIVIDE.
-               MOVE NUMERO-4 TO RESULTADO-DIVISAO.
-               DISPLAY "VALOR NUMERO: " RESULTADO-DIVISAO.
-               DIVIDE NUMERO-2 INTO RESULTADO-DIVISAO.
-               DISPLAY "RESULTADO DIVISAO: " RESULTADO-DIVISAO.
+           ID DIVISION.
+           PROGRAM-ID. PROG15.
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               COPY "TRANSEL.cob".
+               COPY "RELCSEL.cob".
+
+           DATA DIVISION.
+           FILE SECTION.
+               COPY "TRANREG.cob".
+               COPY "RELCREG.cob".
+
+           WORKING-STORAGE SECTION.
+       01  RESULTADO-ADICAO        PIC 9(3).
+       01  RESULTADO-SUBTRACAO     PIC 9(3).
+       01  RESULTADO-MULTIPLICACAO PIC 9(3).
+       01  RESULTADO-DIVISAO       PIC 9(3).
+       01  TRANSACAO-FILE-STATUS      PIC XX.
+       01  RELATORIO-CALC-FILE-STATUS PIC XX.
+       01  FINAL-ARQUIVO              PIC X VALUE "N".
+           PROCEDURE DIVISION.
+           PROGRAM-BEGIN.
+               OPEN INPUT ARQUIVO-TRANSACAO.
+               IF TRANSACAO-FILE-STATUS = "35"
+                   DISPLAY "TRANSACOES.DAT NAO ENCONTRADO. NADA A "
+                           "PROCESSAR."
+               ELSE
+                   OPEN OUTPUT ARQUIVO-RELATORIO-CALC
+                   PERFORM LEIA-PROXIMA-TRANSACAO
+                   PERFORM PROCESSA-TRANSACAO
+                       UNTIL FINAL-ARQUIVO = "S"
+                   CLOSE ARQUIVO-TRANSACAO
+                   CLOSE ARQUIVO-RELATORIO-CALC
+                   DISPLAY "RELATORIO GRAVADO EM CALC.REL."
+               END-IF.
+
+           PROGRAM-DONE.
+               STOP RUN.
+
+           LEIA-PROXIMA-TRANSACAO.
+               READ ARQUIVO-TRANSACAO
+                   AT END
+                       MOVE "S" TO FINAL-ARQUIVO
+               END-READ.
+
+           PROCESSA-TRANSACAO.
+               EVALUATE TRUE
+                   WHEN OPERACAO-SOMA
+                       PERFORM S-ADD
+                   WHEN OPERACAO-SUBTRACAO
+                       PERFORM S-SUBTRACT
+                   WHEN OPERACAO-MULTIPLICACAO
+                       PERFORM S-MULTIPLY
+                   WHEN OPERACAO-DIVISAO
+                       PERFORM S-DIVIDE
+                   WHEN OTHER
+                       DISPLAY "OPERACAO INVALIDA NO REGISTRO: "
+                               TRANSACAO-OPERACAO
+               END-EVALUATE.
+
+               PERFORM LEIA-PROXIMA-TRANSACAO.
+
+           S-ADD.
+               MOVE TRANSACAO-OPERANDO-1 TO RESULTADO-ADICAO.
+               ADD TRANSACAO-OPERANDO-2 TO RESULTADO-ADICAO
+                   ON SIZE ERROR
+                       DISPLAY "ERRO: SOMA EXCEDE O LIMITE PERMITIDO."
+                       MOVE SPACE TO LINHA-RELATORIO-CALC
+                       STRING TRANSACAO-OPERANDO-1 DELIMITED BY SIZE
+                              " + "                DELIMITED BY SIZE
+                              TRANSACAO-OPERANDO-2 DELIMITED BY SIZE
+                              " = ERRO LIMITE EXCEDIDO"
+                                                   DELIMITED BY SIZE
+                           INTO LINHA-RELATORIO-CALC
+                       WRITE LINHA-RELATORIO-CALC
+                   NOT ON SIZE ERROR
+                       DISPLAY "SOMA: " RESULTADO-ADICAO
+                       MOVE SPACE TO LINHA-RELATORIO-CALC
+                       STRING TRANSACAO-OPERANDO-1 DELIMITED BY SIZE
+                              " + "                DELIMITED BY SIZE
+                              TRANSACAO-OPERANDO-2 DELIMITED BY SIZE
+                              " = "                DELIMITED BY SIZE
+                              RESULTADO-ADICAO     DELIMITED BY SIZE
+                           INTO LINHA-RELATORIO-CALC
+                       WRITE LINHA-RELATORIO-CALC
+               END-ADD.
+
+           S-SUBTRACT.
+               MOVE TRANSACAO-OPERANDO-1 TO RESULTADO-SUBTRACAO.
+               SUBTRACT TRANSACAO-OPERANDO-2 FROM RESULTADO-SUBTRACAO
+                   ON SIZE ERROR
+                       DISPLAY "ERRO: RESULTADO DA SUBTRACAO FICOU "
+                               "NEGATIVO."
+                       MOVE SPACE TO LINHA-RELATORIO-CALC
+                       STRING TRANSACAO-OPERANDO-1 DELIMITED BY SIZE
+                              " - "                DELIMITED BY SIZE
+                              TRANSACAO-OPERANDO-2 DELIMITED BY SIZE
+                              " = ERRO RESULTADO NEGATIVO"
+                                                   DELIMITED BY SIZE
+                           INTO LINHA-RELATORIO-CALC
+                       WRITE LINHA-RELATORIO-CALC
+                   NOT ON SIZE ERROR
+                       DISPLAY "SUBTRACAO: " RESULTADO-SUBTRACAO
+                       MOVE SPACE TO LINHA-RELATORIO-CALC
+                       STRING TRANSACAO-OPERANDO-1 DELIMITED BY SIZE
+                              " - "                DELIMITED BY SIZE
+                              TRANSACAO-OPERANDO-2 DELIMITED BY SIZE
+                              " = "                DELIMITED BY SIZE
+                              RESULTADO-SUBTRACAO  DELIMITED BY SIZE
+                           INTO LINHA-RELATORIO-CALC
+                       WRITE LINHA-RELATORIO-CALC
+               END-SUBTRACT.
+
+           S-MULTIPLY.
+               MOVE TRANSACAO-OPERANDO-1 TO RESULTADO-MULTIPLICACAO.
+               MULTIPLY TRANSACAO-OPERANDO-2 BY RESULTADO-MULTIPLICACAO
+                   ON SIZE ERROR
+                       DISPLAY "ERRO: MULTIPLICACAO EXCEDE O LIMITE "
+                               "PERMITIDO."
+                       MOVE SPACE TO LINHA-RELATORIO-CALC
+                       STRING TRANSACAO-OPERANDO-1     DELIMITED BY SIZE
+                              " * "                    DELIMITED BY SIZE
+                              TRANSACAO-OPERANDO-2     DELIMITED BY SIZE
+                              " = ERRO LIMITE EXCEDIDO"
+                                                       DELIMITED BY SIZE
+                           INTO LINHA-RELATORIO-CALC
+                       WRITE LINHA-RELATORIO-CALC
+                   NOT ON SIZE ERROR
+                       DISPLAY "MULTIPLICACAO: " RESULTADO-MULTIPLICACAO
+                       MOVE SPACE TO LINHA-RELATORIO-CALC
+                       STRING TRANSACAO-OPERANDO-1     DELIMITED BY SIZE
+                              " * "                    DELIMITED BY SIZE
+                              TRANSACAO-OPERANDO-2     DELIMITED BY SIZE
+                              " = "                    DELIMITED BY SIZE
+                              RESULTADO-MULTIPLICACAO  DELIMITED BY SIZE
+                           INTO LINHA-RELATORIO-CALC
+                       WRITE LINHA-RELATORIO-CALC
+               END-MULTIPLY.
+
+           S-DIVIDE.
+               MOVE TRANSACAO-OPERANDO-1 TO RESULTADO-DIVISAO.
+               IF TRANSACAO-OPERANDO-2 = ZERO
+                   DISPLAY "ERRO: DIVISOR ZERO. DIVISAO NAO EXECUTADA."
+                   MOVE SPACE TO LINHA-RELATORIO-CALC
+                   STRING TRANSACAO-OPERANDO-1 DELIMITED BY SIZE
+                          " / "                DELIMITED BY SIZE
+                          TRANSACAO-OPERANDO-2 DELIMITED BY SIZE
+                          " = ERRO DIVISOR ZERO" DELIMITED BY SIZE
+                       INTO LINHA-RELATORIO-CALC
+                   WRITE LINHA-RELATORIO-CALC
+               ELSE
+                   DIVIDE TRANSACAO-OPERANDO-2 INTO RESULTADO-DIVISAO
+                       ON SIZE ERROR
+                           DISPLAY "ERRO: DIVISAO INVALIDA (POR ZERO "
+                                   "OU RESULTADO FORA DA FAIXA)."
+                   END-DIVIDE
+                   DISPLAY "DIVISAO: " RESULTADO-DIVISAO
+                   MOVE SPACE TO LINHA-RELATORIO-CALC
+                   STRING TRANSACAO-OPERANDO-1 DELIMITED BY SIZE
+                          " / "                DELIMITED BY SIZE
+                          TRANSACAO-OPERANDO-2 DELIMITED BY SIZE
+                          " = "                DELIMITED BY SIZE
+                          RESULTADO-DIVISAO    DELIMITED BY SIZE
+                       INTO LINHA-RELATORIO-CALC
+                   WRITE LINHA-RELATORIO-CALC
+               END-IF.
