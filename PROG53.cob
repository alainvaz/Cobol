@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG53.
+      *    RELATORIO DE REFERENCIA CRUZADA DE TERMINAIS: PERCORRE
+      *    TERMINAIS.DAT (O MESMO ARQUIVO DO BLOCO DE TERMINAL DO
+      *    PROG16) E LISTA CADA TERMINAL JUNTO DA SUA LOCALIDADE
+      *    ATRAVES DE UM NIVEL 66 RENAMES SOBRE TERMINAL-REGISTRO,
+      *    DA MESMA FORMA QUE O PROG16 JA FAZ COM NUM-TERM, MAIS UM
+      *    SUBTOTAL DE QUANTOS TERMINAIS EXISTEM POR LOCALIDADE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "TERMSEL.cob".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "TERMREG.cob".
+           66  TERMINAL-CHAVE-LOCAL RENAMES TERMINAL-CHAVE
+                   THRU TERMINAL-LOCALIDADE.
+
+       WORKING-STORAGE SECTION.
+
+       01  TERMINAL-FILE-STATUS PIC XX.
+       01  FINAL-ARQUIVO        PIC X.
+       01  TOTAL-TERMINAIS      PIC 9(05) VALUE 0.
+
+       01  QTDE-LOCALIDADES     PIC 9(03) VALUE 0.
+       01  TABELA-LOCALIDADES.
+           05 LOCAL-ENTRADA OCCURS 50 TIMES INDEXED BY LOCAL-IDX.
+              10 LOCAL-NOME  PIC X(04).
+              10 LOCAL-QTDE  PIC 9(05).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           OPEN INPUT ARQUIVO-TERMINAL.
+           IF TERMINAL-FILE-STATUS = "35"
+               DISPLAY "ARQUIVO DE TERMINAIS NAO ENCONTRADO: "
+                       "TERMINAIS.DAT."
+           ELSE
+               MOVE "N" TO FINAL-ARQUIVO
+               PERFORM LEIA-PROXIMO-TERMINAL
+               IF FINAL-ARQUIVO = "S"
+                   DISPLAY "ARQUIVO DE TERMINAIS ENCONTRADO, MAS "
+                           "ESTA VAZIO."
+               ELSE
+                   PERFORM IMPRIME-CABECALHO
+                   PERFORM EXIBA-REGISTROS
+                       UNTIL FINAL-ARQUIVO = "S"
+                   PERFORM IMPRIME-RODAPE
+               END-IF
+               CLOSE ARQUIVO-TERMINAL
+           END-IF.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+       LEIA-PROXIMO-TERMINAL.
+           READ ARQUIVO-TERMINAL NEXT RECORD
+               AT END
+                   MOVE "S" TO FINAL-ARQUIVO
+           END-READ.
+           IF FINAL-ARQUIVO NOT = "S"
+               ADD 1 TO TOTAL-TERMINAIS
+           END-IF.
+
+       IMPRIME-CABECALHO.
+           DISPLAY " ".
+           DISPLAY "RELATORIO DE REFERENCIA CRUZADA DE TERMINAIS".
+           DISPLAY "--------------------------------------------".
+           DISPLAY "TERMINAL/LOCALIDADE (RENAMES) / EMPRESA / NRC".
+           DISPLAY "--------------------------------------------".
+
+       EXIBA-REGISTROS.
+           DISPLAY "REF CRUZADA..: " TERMINAL-CHAVE-LOCAL.
+           DISPLAY "EMPRESA/NRC..: " TERMINAL-EMPRESA " "
+                   TERMINAL-NRC.
+           DISPLAY "----------------------------------".
+           PERFORM ACUMULA-LOCALIDADE.
+           PERFORM LEIA-PROXIMO-TERMINAL.
+
+       ACUMULA-LOCALIDADE.
+           SET LOCAL-IDX TO 1.
+           SEARCH LOCAL-ENTRADA
+               AT END
+                   ADD 1 TO QTDE-LOCALIDADES
+                   SET LOCAL-IDX TO QTDE-LOCALIDADES
+                   MOVE TERMINAL-LOCALIDADE TO LOCAL-NOME (LOCAL-IDX)
+                   MOVE 1 TO LOCAL-QTDE (LOCAL-IDX)
+               WHEN LOCAL-NOME (LOCAL-IDX) = TERMINAL-LOCALIDADE
+                   ADD 1 TO LOCAL-QTDE (LOCAL-IDX)
+           END-SEARCH.
+
+       IMPRIME-RODAPE.
+           DISPLAY "--------------------------------------------".
+           DISPLAY "TOTAL DE TERMINAIS: " TOTAL-TERMINAIS.
+           SET LOCAL-IDX TO 1.
+           PERFORM EXIBE-SUBTOTAL-LOCALIDADE
+               UNTIL LOCAL-IDX > QTDE-LOCALIDADES.
+
+       EXIBE-SUBTOTAL-LOCALIDADE.
+           DISPLAY "  LOCALIDADE " LOCAL-NOME (LOCAL-IDX) ": "
+                   LOCAL-QTDE (LOCAL-IDX) " TERMINAL(IS)".
+           SET LOCAL-IDX UP BY 1.
