@@ -1,17 +1,24 @@
-           ID DIVISION.
-           PROGRAM-ID. PROG14.
-           ENVIRONMENT DIVISION.
-           DATA DIVISION.
-           WORKING-STORAGE SECTION.
-
-       01  VALOR1 PIC 9(5)V9(2) VALUE 76543.98.
-       01  VALOR2 PIC 9(2)V9(2) VALUE 12.36.
-       01  VALOR3 PIC S9(3)V9(2) VALUE -587.21.
-
-           PROCEDURE DIVISION.
-           PROGRAM-BEGIN.
-               DISPLAY "VALOR 1: " VALOR1.
-               DISPLAY "VALOR 2: " VALOR2.
-               DISPLAY "VALOR 3: " VALOR3.
-           PROGRAM-DONE.
-               STOP RUN.
+           ID DIVISION.
+           PROGRAM-ID. PROG14.
+           ENVIRONMENT DIVISION.
+           DATA DIVISION.
+           WORKING-STORAGE SECTION.
+
+       01  VALOR1 PIC 9(5)V9(2) VALUE 76543.98.
+       01  VALOR2 PIC 9(2)V9(2) VALUE 12.36.
+       01  VALOR3 PIC S9(3)V9(2) VALUE -587.21.
+
+       01  VALOR1-EDITADO PIC $$$,$$9.99.
+       01  VALOR2-EDITADO PIC $$9.99.
+       01  VALOR3-EDITADO PIC $$$9.99CR.
+
+           PROCEDURE DIVISION.
+           PROGRAM-BEGIN.
+               COMPUTE VALOR1-EDITADO ROUNDED = VALOR1.
+               COMPUTE VALOR2-EDITADO ROUNDED = VALOR2.
+               COMPUTE VALOR3-EDITADO ROUNDED = VALOR3.
+               DISPLAY "VALOR 1: " VALOR1-EDITADO.
+               DISPLAY "VALOR 2: " VALOR2-EDITADO.
+               DISPLAY "VALOR 3: " VALOR3-EDITADO.
+           PROGRAM-DONE.
+               STOP RUN.
