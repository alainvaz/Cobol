@@ -0,0 +1,4 @@
+           SELECT OPTIONAL ARQUIVO-NUMEROS
+               ASSIGN TO "numeros.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS NUMEROS-FILE-STATUS.
