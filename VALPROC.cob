@@ -0,0 +1,48 @@
+      *    VALIDA-TELEFONE-COMUM: ACEITA APENAS DIGITOS E OS
+      *    SEPARADORES COMUNS DE TELEFONE (ESPACO, HIFEN, PARENTESES).
+      *    O CAMPO A VALIDAR DEVE ESTAR EM VAL-TELEFONE; O RESULTADO
+      *    VEM NA CONDICAO TELEFONE-FORMATO-OK.
+       VALIDA-TELEFONE-COMUM.
+           MOVE "N" TO VAL-TELEFONE-OK.
+           IF VAL-TELEFONE NOT = SPACE
+               MOVE "S" TO VAL-TELEFONE-OK
+               MOVE 1 TO VAL-POS-TELEFONE
+               PERFORM VERIFICA-CARACTER-TELEFONE-COMUM
+                   UNTIL VAL-POS-TELEFONE > 15
+           END-IF.
+
+       VERIFICA-CARACTER-TELEFONE-COMUM.
+           MOVE VAL-TELEFONE (VAL-POS-TELEFONE:1)
+               TO VAL-CARACTER-TELEFONE.
+           IF VAL-CARACTER-TELEFONE NOT NUMERIC
+                   AND VAL-CARACTER-TELEFONE NOT = SPACE
+                   AND VAL-CARACTER-TELEFONE NOT = "-"
+                   AND VAL-CARACTER-TELEFONE NOT = "("
+                   AND VAL-CARACTER-TELEFONE NOT = ")"
+               MOVE "N" TO VAL-TELEFONE-OK
+           END-IF.
+           ADD 1 TO VAL-POS-TELEFONE.
+
+      *    VALIDA-EMAIL-COMUM: EXIGE EXATAMENTE UM "@", PARTE LOCAL E
+      *    DOMINIO NAO EM BRANCO E PELO MENOS UM PONTO NO DOMINIO. O
+      *    CAMPO A VALIDAR DEVE ESTAR EM VAL-EMAIL; O RESULTADO VEM NA
+      *    CONDICAO EMAIL-FORMATO-OK.
+       VALIDA-EMAIL-COMUM.
+           MOVE "N" TO VAL-EMAIL-OK.
+           MOVE SPACE TO VAL-EMAIL-LOCAL VAL-EMAIL-DOMINIO.
+           MOVE 0 TO VAL-QTDE-ARROBAS VAL-QTDE-PONTOS.
+
+           INSPECT VAL-EMAIL TALLYING VAL-QTDE-ARROBAS FOR ALL "@".
+
+           IF VAL-QTDE-ARROBAS = 1
+               UNSTRING VAL-EMAIL DELIMITED BY "@"
+                   INTO VAL-EMAIL-LOCAL VAL-EMAIL-DOMINIO
+               END-UNSTRING
+               INSPECT VAL-EMAIL-DOMINIO
+                   TALLYING VAL-QTDE-PONTOS FOR ALL "."
+               IF VAL-EMAIL-LOCAL NOT = SPACE
+                  AND VAL-EMAIL-DOMINIO NOT = SPACE
+                  AND VAL-QTDE-PONTOS NOT = 0
+                   MOVE "S" TO VAL-EMAIL-OK
+               END-IF
+           END-IF.
