@@ -0,0 +1,8 @@
+       FD  ARQUIVO-CHECKPOINT.
+       01  CHECKPOINT-REGISTRO.
+           05 CHECKPOINT-TOTAL-GRAVADOS PIC 9(05).
+           05 CHECKPOINT-DATA           PIC 9(08).
+           05 CHECKPOINT-HORA           PIC 9(08).
+           05 CHECKPOINT-STATUS         PIC X(01).
+              88 SESSAO-EM-ANDAMENTO       VALUE "A".
+              88 SESSAO-CONCLUIDA          VALUE "C".
