@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG43.
+      *    PROGRAMA PARA SOMAR OS NUMEROS E EXIBIR RESULTADOS
+      *    VERSAO EM LOTE: LE PARES DE NUMEROS DE ARQUIVO E EMITE
+      *    UM RELATORIO COM TOTAL GERAL E QUANTIDADE DE REGISTROS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "NUMSEL.cob".
+           COPY "RELTSEL.cob".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "NUMREG.cob".
+           COPY "RELTREG.cob".
+
+       WORKING-STORAGE SECTION.
+       01  PRIMEIRO-NUMERO PIC 9(2).
+       01  SEGUNDO-NUMERO  PICTURE  99.
+       01  RESULTADO PICTURE IS 9(3).
+
+       01  NUMEROS-FILE-STATUS          PIC XX.
+       01  RELATORIO-TOTAL-FILE-STATUS  PIC XX.
+       01  FINAL-ARQUIVO                PIC X VALUE "N".
+       01  TOTAL-REGISTROS              PIC 9(05) VALUE 0.
+       01  TOTAL-GERAL                  PIC 9(06) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+           OPEN INPUT ARQUIVO-NUMEROS.
+           IF NUMEROS-FILE-STATUS = "35"
+               DISPLAY "NUMEROS.DAT NAO ENCONTRADO. NADA A PROCESSAR."
+           ELSE
+               OPEN OUTPUT ARQUIVO-RELATORIO-TOTAL
+               PERFORM LEIA-PROXIMO-NUMERO
+               PERFORM PROCESSA-NUMERO
+                   UNTIL FINAL-ARQUIVO = "S"
+               PERFORM GRAVA-RODAPE
+               CLOSE ARQUIVO-NUMEROS
+               CLOSE ARQUIVO-RELATORIO-TOTAL
+               DISPLAY "RELATORIO GRAVADO EM TOTAIS.REL."
+           END-IF.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       LEIA-PROXIMO-NUMERO.
+           READ ARQUIVO-NUMEROS
+               AT END
+                   MOVE "S" TO FINAL-ARQUIVO
+           END-READ.
+
+       PROCESSA-NUMERO.
+           MOVE NUMEROS-PRIMEIRO TO PRIMEIRO-NUMERO.
+           MOVE NUMEROS-SEGUNDO  TO SEGUNDO-NUMERO.
+
+           COMPUTE RESULTADO = PRIMEIRO-NUMERO + SEGUNDO-NUMERO.
+
+           ADD 1         TO TOTAL-REGISTROS.
+           ADD RESULTADO TO TOTAL-GERAL.
+
+           MOVE SPACE TO LINHA-RELATORIO-TOTAL.
+           STRING PRIMEIRO-NUMERO DELIMITED BY SIZE
+                  " + "           DELIMITED BY SIZE
+                  SEGUNDO-NUMERO  DELIMITED BY SIZE
+                  " = "           DELIMITED BY SIZE
+                  RESULTADO       DELIMITED BY SIZE
+               INTO LINHA-RELATORIO-TOTAL.
+           WRITE LINHA-RELATORIO-TOTAL.
+
+           PERFORM LEIA-PROXIMO-NUMERO.
+
+       GRAVA-RODAPE.
+           MOVE SPACE TO LINHA-RELATORIO-TOTAL.
+           STRING "TOTAL DE REGISTROS: " DELIMITED BY SIZE
+                  TOTAL-REGISTROS        DELIMITED BY SIZE
+               INTO LINHA-RELATORIO-TOTAL.
+           WRITE LINHA-RELATORIO-TOTAL.
+
+           MOVE SPACE TO LINHA-RELATORIO-TOTAL.
+           STRING "TOTAL GERAL........: " DELIMITED BY SIZE
+                  TOTAL-GERAL             DELIMITED BY SIZE
+               INTO LINHA-RELATORIO-TOTAL.
+           WRITE LINHA-RELATORIO-TOTAL.
+
+           DISPLAY "TOTAL DE REGISTROS: " TOTAL-REGISTROS.
+           DISPLAY "TOTAL GERAL........: " TOTAL-GERAL.
