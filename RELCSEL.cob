@@ -0,0 +1,4 @@
+           SELECT ARQUIVO-RELATORIO-CALC
+               ASSIGN TO "calc.rel"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RELATORIO-CALC-FILE-STATUS.
