@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG42.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CLISEL.cob".
+           SELECT ARQUIVO-CLIENTE-BKP
+               ASSIGN TO CLIENTE-BKP-PATH
+               ORGANIZATION IS SEQUENTIAL.
+           COPY "CSELEC.cob".
+           SELECT ARQUIVO-FUNCIONARIO-BKP
+               ASSIGN TO FUNCIONARIO-BKP-PATH
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CLIREG.cob".
+      *    RECORD LENGTH BELOW MUST MATCH CLIENTE-REGISTRO IN CLIREG.
+       FD  ARQUIVO-CLIENTE-BKP.
+       01  CLIENTE-REGISTRO-BKP PIC X(124).
+
+           COPY "CARQF.cob".
+      *    RECORD LENGTH BELOW MUST MATCH FUNCIONARIO-REGISTRO IN CARQF.
+       FD  ARQUIVO-FUNCIONARIO-BKP.
+       01  FUNCIONARIO-REGISTRO-BKP PIC X(148).
+
+       WORKING-STORAGE SECTION.
+
+       01  CLIENTE-FILE-STATUS      PIC XX.
+       01  CLIENTE-PATH             PIC X(100).
+       01  FUNCIONARIO-FILE-STATUS  PIC XX.
+       01  FUNCIONARIO-PATH         PIC X(100).
+       01  CLIENTE-BKP-PATH         PIC X(100).
+       01  FUNCIONARIO-BKP-PATH     PIC X(100).
+       01  FINAL-ARQUIVO            PIC X.
+       01  DATA-HOJE                PIC 9(08).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM INICIALIZA-CAMINHOS.
+           PERFORM COPIA-CLIENTES.
+           PERFORM COPIA-FUNCIONARIOS.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+       INICIALIZA-CAMINHOS.
+           ACCEPT DATA-HOJE FROM DATE YYYYMMDD.
+
+           MOVE "clientes.dat" TO CLIENTE-PATH.
+           ACCEPT CLIENTE-PATH FROM ENVIRONMENT "CLIENTE_DAT".
+           IF CLIENTE-PATH = SPACE
+               MOVE "clientes.dat" TO CLIENTE-PATH
+           END-IF.
+
+           MOVE "funcionarios.dat" TO FUNCIONARIO-PATH.
+           ACCEPT FUNCIONARIO-PATH FROM ENVIRONMENT "FUNCIONARIO_DAT".
+           IF FUNCIONARIO-PATH = SPACE
+               MOVE "funcionarios.dat" TO FUNCIONARIO-PATH
+           END-IF.
+
+           STRING "clientes." DELIMITED BY SIZE
+                  DATA-HOJE   DELIMITED BY SIZE
+                  ".bkp"      DELIMITED BY SIZE
+               INTO CLIENTE-BKP-PATH.
+
+           STRING "funcionarios." DELIMITED BY SIZE
+                  DATA-HOJE       DELIMITED BY SIZE
+                  ".bkp"          DELIMITED BY SIZE
+               INTO FUNCIONARIO-BKP-PATH.
+
+       COPIA-CLIENTES.
+           MOVE "N" TO FINAL-ARQUIVO.
+           OPEN INPUT ARQUIVO-CLIENTE.
+           IF CLIENTE-FILE-STATUS = "35"
+               DISPLAY "CLIENTES.DAT NAO ENCONTRADO. BACKUP IGNORADO."
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               OPEN OUTPUT ARQUIVO-CLIENTE-BKP
+               PERFORM LEIA-E-COPIA-CLIENTE
+                   UNTIL FINAL-ARQUIVO = "S"
+               CLOSE ARQUIVO-CLIENTE
+               CLOSE ARQUIVO-CLIENTE-BKP
+               DISPLAY "BACKUP DE CLIENTES GRAVADO EM: "
+                       CLIENTE-BKP-PATH
+           END-IF.
+
+       LEIA-E-COPIA-CLIENTE.
+           READ ARQUIVO-CLIENTE NEXT RECORD
+               AT END
+                   MOVE "S" TO FINAL-ARQUIVO
+               NOT AT END
+                   MOVE CLIENTE-REGISTRO TO CLIENTE-REGISTRO-BKP
+                   WRITE CLIENTE-REGISTRO-BKP
+           END-READ.
+
+       COPIA-FUNCIONARIOS.
+           MOVE "N" TO FINAL-ARQUIVO.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           IF FUNCIONARIO-FILE-STATUS = "35"
+               DISPLAY "ARQUIVO DE FUNCIONARIOS NAO ENCONTRADO. "
+                       "BACKUP IGNORADO."
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               OPEN OUTPUT ARQUIVO-FUNCIONARIO-BKP
+               PERFORM LEIA-E-COPIA-FUNCIONARIO
+                   UNTIL FINAL-ARQUIVO = "S"
+               CLOSE ARQUIVO-FUNCIONARIO
+               CLOSE ARQUIVO-FUNCIONARIO-BKP
+               DISPLAY "BACKUP DE FUNCIONARIOS GRAVADO EM: "
+                       FUNCIONARIO-BKP-PATH
+           END-IF.
+
+       LEIA-E-COPIA-FUNCIONARIO.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD
+               AT END
+                   MOVE "S" TO FINAL-ARQUIVO
+               NOT AT END
+                   MOVE FUNCIONARIO-REGISTRO
+                       TO FUNCIONARIO-REGISTRO-BKP
+                   WRITE FUNCIONARIO-REGISTRO-BKP
+           END-READ.
