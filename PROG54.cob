@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG54.
+      *    RELATORIO DE TENDENCIA DE CLIENTES NOVOS POR ANO: PERCORRE
+      *    CLIENTES.DAT E, A PARTIR DE CLIENTE-DATA-CADASTRO, CONTA
+      *    QUANTOS CLIENTES FORAM CADASTRADOS EM CADA ANO, PARA DEPOIS
+      *    COMPARAR CADA ANO COM O ANTERIOR (CRESCIMENTO OU QUEDA NA
+      *    CAPTACAO DE CLIENTES NOVOS, ANO A ANO). COMPLEMENTA O
+      *    RELATORIO DE AGING DO PROG45, QUE OLHA PARA FAIXAS DE TEMPO
+      *    EM VEZ DE ANOS-CALENDARIO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CLISEL.cob".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CLIREG.cob".
+
+       WORKING-STORAGE SECTION.
+
+       01  FINAL-ARQUIVO       PIC X.
+       01  CLIENTE-FILE-STATUS PIC XX.
+       01  CLIENTE-PATH        PIC X(100).
+       01  TOTAL-LIDOS         PIC 9(05) VALUE 0.
+       01  TOTAL-SEM-DATA      PIC 9(05) VALUE 0.
+
+       01  DATA-CADASTRO-WS    PIC 9(08).
+       01  DATA-CADASTRO-R REDEFINES DATA-CADASTRO-WS.
+           05 CAD-ANO          PIC 9(04).
+           05 CAD-MES          PIC 9(02).
+           05 CAD-DIA          PIC 9(02).
+
+      *    A TABELA COBRE 100 ANOS A PARTIR DE ANO-BASE, COM O ANO
+      *    USADO COMO SUBSCRITO DIRETO (SEM PRECISAR DE SEARCH), O QUE
+      *    JA MANTEM OS ANOS EM ORDEM CRESCENTE PARA O CALCULO DE
+      *    TENDENCIA.
+       01  ANO-BASE             PIC 9(04) VALUE 2000.
+       01  TABELA-ANOS.
+           05 ANO-QTDE PIC 9(05) OCCURS 100 TIMES
+                   INDEXED BY ANO-IDX.
+       01  ANO-SUBSCRITO        PIC 9(03).
+
+       01  ANO-ATUAL-LOOP       PIC 9(04).
+       01  QTDE-ANO-ANTERIOR    PIC 9(05) VALUE 0.
+       01  VARIACAO             PIC S9(05).
+       01  EXISTE-ANO-ANTERIOR  PIC X VALUE "N".
+           88 HOUVE-ANO-ANTERIOR    VALUE "S".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM INICIALIZA-CAMINHO-CLIENTE.
+           OPEN INPUT ARQUIVO-CLIENTE.
+           IF CLIENTE-FILE-STATUS = "35"
+               DISPLAY "CLIENTES.DAT NAO ENCONTRADO. NADA A "
+                       "ANALISAR."
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE "N" TO FINAL-ARQUIVO
+               PERFORM LEIA-PROXIMO-CLIENTE
+               PERFORM PROCESSA-REGISTROS
+                   UNTIL FINAL-ARQUIVO = "S"
+               CLOSE ARQUIVO-CLIENTE
+               PERFORM IMPRIME-TENDENCIA
+           END-IF.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+       INICIALIZA-CAMINHO-CLIENTE.
+           MOVE "clientes.dat" TO CLIENTE-PATH.
+           ACCEPT CLIENTE-PATH FROM ENVIRONMENT "CLIENTE_DAT".
+           IF CLIENTE-PATH = SPACE
+               MOVE "clientes.dat" TO CLIENTE-PATH
+           END-IF.
+
+       LEIA-PROXIMO-CLIENTE.
+           READ ARQUIVO-CLIENTE NEXT RECORD
+               AT END
+                   MOVE "S" TO FINAL-ARQUIVO
+           END-READ.
+           IF FINAL-ARQUIVO NOT = "S"
+               ADD 1 TO TOTAL-LIDOS
+           END-IF.
+
+       PROCESSA-REGISTROS.
+           PERFORM ACUMULA-ANO-CADASTRO.
+           PERFORM LEIA-PROXIMO-CLIENTE.
+
+      *    ACUMULA-ANO-CADASTRO: REGISTROS SEM DATA DE CADASTRO (OS
+      *    GRAVADOS ANTES DA EXISTENCIA DESTE CAMPO, VEJA PROG45) NAO
+      *    ENTRAM NA TENDENCIA POR ANO E FICAM SO NO TOTAL A PARTE.
+       ACUMULA-ANO-CADASTRO.
+           MOVE CLIENTE-DATA-CADASTRO TO DATA-CADASTRO-WS.
+           IF DATA-CADASTRO-WS = ZERO
+               ADD 1 TO TOTAL-SEM-DATA
+           ELSE
+               IF CAD-ANO >= ANO-BASE
+                       AND CAD-ANO < ANO-BASE + 100
+                   COMPUTE ANO-SUBSCRITO = CAD-ANO - ANO-BASE + 1
+                   ADD 1 TO ANO-QTDE (ANO-SUBSCRITO)
+               ELSE
+                   ADD 1 TO TOTAL-SEM-DATA
+               END-IF
+           END-IF.
+
+       IMPRIME-TENDENCIA.
+           DISPLAY " ".
+           DISPLAY "RELATORIO DE TENDENCIA DE CLIENTES NOVOS POR ANO".
+           DISPLAY "-------------------------------------------------".
+           DISPLAY "ANO / CLIENTES NOVOS / VARIACAO SOBRE O ANO "
+                   "ANTERIOR".
+           DISPLAY "-------------------------------------------------".
+           MOVE "N" TO EXISTE-ANO-ANTERIOR.
+           SET ANO-IDX TO 1.
+           PERFORM EXIBE-ANO-TENDENCIA
+               UNTIL ANO-IDX > 100.
+           DISPLAY "-------------------------------------------------".
+           DISPLAY "TOTAL DE CLIENTES LIDOS.........: " TOTAL-LIDOS.
+           DISPLAY "SEM DATA DE CADASTRO UTILIZAVEL.: " TOTAL-SEM-DATA.
+
+      *    EXIBE-ANO-TENDENCIA: PULA OS ANOS SEM NENHUM CLIENTE NOVO,
+      *    MAS SO PARA DE CONSIDERAR "ANO ANTERIOR" PARA FINS DE
+      *    VARIACAO QUANDO HOUVE UM ANO ANTERIOR COM DADO DE VERDADE.
+       EXIBE-ANO-TENDENCIA.
+           IF ANO-QTDE (ANO-IDX) > 0
+               COMPUTE ANO-ATUAL-LOOP = ANO-BASE + ANO-IDX - 1
+               IF HOUVE-ANO-ANTERIOR
+                   COMPUTE VARIACAO =
+                       ANO-QTDE (ANO-IDX) - QTDE-ANO-ANTERIOR
+                   DISPLAY ANO-ATUAL-LOOP ": " ANO-QTDE (ANO-IDX)
+                           " CLIENTE(S) NOVO(S)  (VARIACAO: "
+                           VARIACAO " SOBRE O ANO ANTERIOR)"
+               ELSE
+                   DISPLAY ANO-ATUAL-LOOP ": " ANO-QTDE (ANO-IDX)
+                           " CLIENTE(S) NOVO(S)  (SEM ANO ANTERIOR "
+                           "PARA COMPARAR)"
+               END-IF
+               MOVE ANO-QTDE (ANO-IDX) TO QTDE-ANO-ANTERIOR
+               MOVE "S" TO EXISTE-ANO-ANTERIOR
+           END-IF.
+           SET ANO-IDX UP BY 1.
