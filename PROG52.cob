@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG52.
+      *    CONSULTA INTERATIVA DE CLIENTES PELO TELEFONE: CLIENTES.DAT
+      *    E INDEXADO POR CLIENTE-NOME, ENTAO A BUSCA POR TELEFONE
+      *    PRECISA PERCORRER O ARQUIVO INTEIRO COMPARANDO
+      *    CLIENTE-TELEFONE COM O VALOR INFORMADO PELO OPERADOR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CLISEL.cob".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CLIREG.cob".
+
+       WORKING-STORAGE SECTION.
+
+       01  FINAL-ARQUIVO        PIC X.
+       01  CLIENTE-FILE-STATUS  PIC XX.
+       01  CLIENTE-PATH         PIC X(100).
+
+       01  TELEFONE-PROCURADO   PIC X(15).
+       01  ENCONTROU-TELEFONE   PIC X VALUE "N".
+           88 TELEFONE-ENCONTRADO   VALUE "S".
+       01  TOTAL-ENCONTRADOS    PIC 9(03) VALUE 0.
+       01  RESPOSTA             PIC X.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM INICIALIZA-CAMINHO-CLIENTE.
+           MOVE "S" TO RESPOSTA.
+           PERFORM EXECUTA-CONSULTA
+               UNTIL RESPOSTA = "N".
+
+       PROGRAM-DONE.
+           GOBACK.
+
+       INICIALIZA-CAMINHO-CLIENTE.
+           MOVE "clientes.dat" TO CLIENTE-PATH.
+           ACCEPT CLIENTE-PATH FROM ENVIRONMENT "CLIENTE_DAT".
+           IF CLIENTE-PATH = SPACE
+               MOVE "clientes.dat" TO CLIENTE-PATH
+           END-IF.
+
+      *    EXECUTA-CONSULTA: PEDE UM TELEFONE, PERCORRE CLIENTES.DAT
+      *    EXIBINDO TODOS OS CLIENTES CUJO CLIENTE-TELEFONE BATE COM
+      *    O VALOR INFORMADO (MAIS DE UM CLIENTE PODE COMPARTILHAR O
+      *    MESMO TELEFONE) E PERGUNTA SE O OPERADOR QUER CONSULTAR
+      *    OUTRO NUMERO.
+       EXECUTA-CONSULTA.
+           DISPLAY "INFORME O TELEFONE A PROCURAR: ".
+           ACCEPT TELEFONE-PROCURADO.
+
+           MOVE "N" TO ENCONTROU-TELEFONE.
+           MOVE 0   TO TOTAL-ENCONTRADOS.
+
+           OPEN INPUT ARQUIVO-CLIENTE.
+           IF CLIENTE-FILE-STATUS = "35"
+               DISPLAY "ARQUIVO DE CLIENTES NAO ENCONTRADO: "
+                       CLIENTE-PATH
+           ELSE
+               MOVE "N" TO FINAL-ARQUIVO
+               PERFORM LEIA-PROXIMO-CLIENTE
+               PERFORM VERIFICA-TELEFONE
+                   UNTIL FINAL-ARQUIVO = "S"
+               CLOSE ARQUIVO-CLIENTE
+               IF NOT TELEFONE-ENCONTRADO
+                   DISPLAY "NENHUM CLIENTE ENCONTRADO COM O TELEFONE "
+                           TELEFONE-PROCURADO "."
+               END-IF
+           END-IF.
+
+           PERFORM PEDE-CONTINUACAO.
+           PERFORM PEDE-CONTINUACAO
+               UNTIL RESPOSTA = "S" OR RESPOSTA = "N".
+
+       LEIA-PROXIMO-CLIENTE.
+           READ ARQUIVO-CLIENTE NEXT RECORD
+               AT END
+                   MOVE "S" TO FINAL-ARQUIVO
+           END-READ.
+
+       VERIFICA-TELEFONE.
+           IF CLIENTE-TELEFONE = TELEFONE-PROCURADO
+               MOVE "S" TO ENCONTROU-TELEFONE
+               ADD 1 TO TOTAL-ENCONTRADOS
+               PERFORM EXIBA-CLIENTE
+           END-IF.
+           PERFORM LEIA-PROXIMO-CLIENTE.
+
+       EXIBA-CLIENTE.
+           DISPLAY " ".
+           DISPLAY "NOME.......: " CLIENTE-NOME.
+           DISPLAY "ENDERECO...: " CLIENTE-ENDERECO.
+           DISPLAY "TELEFONE...: " CLIENTE-TELEFONE.
+           DISPLAY "EMAIL......: " CLIENTE-EMAIL.
+           IF CLIENTE-INATIVO
+               DISPLAY "STATUS.....: INATIVO"
+           ELSE
+               DISPLAY "STATUS.....: ATIVO"
+           END-IF.
+           DISPLAY "====================================".
+
+       PEDE-CONTINUACAO.
+           DISPLAY "-------------------".
+           DISPLAY "DESEJA PROCURAR OUTRO TELEFONE? (S/N)".
+           ACCEPT RESPOSTA.
+           IF RESPOSTA NOT = "S" AND RESPOSTA NOT = "N"
+               DISPLAY "RESPOSTA INVALIDA. DIGITE S OU N."
+           END-IF.
