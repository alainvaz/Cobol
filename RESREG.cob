@@ -0,0 +1,6 @@
+       FD  ARQUIVO-RESULTADO.
+       01  RESULTADO-REGISTRO.
+           05 RESULTADO-RESPOSTA PIC X(01).
+           05 RESULTADO-IDADE    PIC 9(02).
+           05 RESULTADO-DATA     PIC 9(08).
+           05 RESULTADO-HORA     PIC 9(08).
