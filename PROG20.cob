@@ -0,0 +1,57 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG20.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  OPCAO-MENU PIC 9.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM EXIBE-MENU.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       EXIBE-MENU.
+           DISPLAY "===== MENU PRINCIPAL =====".
+           DISPLAY "1 - VOCE GOSTA DE CARNE? (PROG10)".
+           DISPLAY "2 - TABUADA DE MULTIPLICACAO (PROG11)".
+           DISPLAY "3 - CADASTRAR CLIENTE (PROG17)".
+           DISPLAY "4 - LISTAR CLIENTES (PROGR33)".
+           DISPLAY "5 - LISTAR FUNCIONARIOS (PROG40)".
+           DISPLAY "6 - CONSULTAR CLIENTE PELO TELEFONE (PROG52)".
+           DISPLAY "7 - TENDENCIA DE CLIENTES NOVOS POR ANO (PROG54)".
+           DISPLAY "8 - SAIR".
+           DISPLAY "INFORME A OPCAO: ".
+           ACCEPT OPCAO-MENU.
+
+           EVALUATE OPCAO-MENU
+               WHEN 1
+                   CALL "PROG10"
+                   PERFORM EXIBE-MENU
+               WHEN 2
+                   CALL "PROG11"
+                   PERFORM EXIBE-MENU
+               WHEN 3
+                   CALL "PROG17"
+                   PERFORM EXIBE-MENU
+               WHEN 4
+                   CALL "PROGR33"
+                   PERFORM EXIBE-MENU
+               WHEN 5
+                   CALL "PROG40"
+                   PERFORM EXIBE-MENU
+               WHEN 6
+                   CALL "PROG52"
+                   PERFORM EXIBE-MENU
+               WHEN 7
+                   CALL "PROG54"
+                   PERFORM EXIBE-MENU
+               WHEN 8
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA."
+                   PERFORM EXIBE-MENU
+           END-EVALUATE.
