@@ -0,0 +1,6 @@
+           SELECT OPTIONAL ARQUIVO-TERMINAL
+               ASSIGN TO "terminais.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TERMINAL-CHAVE
+               FILE STATUS IS TERMINAL-FILE-STATUS.
