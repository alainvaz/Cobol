@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG18.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CLISEL.cob".
+           COPY "AUDSEL.cob".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CLIREG.cob".
+           COPY "AUDREG.cob".
+
+       WORKING-STORAGE SECTION.
+
+       01  RESPOSTA             PIC X.
+       01  CLIENTE-FILE-STATUS  PIC XX.
+       01  CLIENTE-PATH         PIC X(100).
+       01  AUDITORIA-FILE-STATUS PIC XX.
+       01  OPERADOR-ID          PIC X(10).
+       01  NOME-PROCURADO       PIC X(20).
+       01  NOVO-ENDERECO        PIC X(50).
+       01  NOVO-TELEFONE        PIC X(15).
+       01  NOVO-EMAIL           PIC X(30).
+       01  OPCAO-STATUS         PIC X.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           MOVE "S" TO RESPOSTA.
+           PERFORM INICIALIZA-CAMINHO-CLIENTE.
+           PERFORM INICIALIZA-OPERADOR.
+
+           OPEN I-O ARQUIVO-CLIENTE.
+           IF CLIENTE-FILE-STATUS = "35"
+               DISPLAY "CLIENTES.DAT NAO ENCONTRADO."
+               GO TO PROGRAM-DONE
+           END-IF.
+
+           PERFORM ALTERA-REGISTROS
+               UNTIL RESPOSTA = "N".
+
+           CLOSE ARQUIVO-CLIENTE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       INICIALIZA-CAMINHO-CLIENTE.
+           MOVE "clientes.dat" TO CLIENTE-PATH.
+           ACCEPT CLIENTE-PATH FROM ENVIRONMENT "CLIENTE_DAT".
+           IF CLIENTE-PATH = SPACE
+               MOVE "clientes.dat" TO CLIENTE-PATH
+           END-IF.
+
+       INICIALIZA-OPERADOR.
+           MOVE SPACE TO OPERADOR-ID.
+           ACCEPT OPERADOR-ID FROM ENVIRONMENT "OPERADOR_ID".
+           IF OPERADOR-ID = SPACE
+               MOVE "DESCONHEC" TO OPERADOR-ID
+           END-IF.
+
+       ALTERA-REGISTROS.
+           DISPLAY "INFORME O NOME DO CLIENTE A CORRIGIR: ".
+           ACCEPT NOME-PROCURADO.
+
+           MOVE NOME-PROCURADO TO CLIENTE-NOME.
+           READ ARQUIVO-CLIENTE
+               INVALID KEY
+                   DISPLAY "CLIENTE NAO ENCONTRADO."
+       NOT INVALID KEY
+                   PERFORM CORRIGE-CAMPOS
+           END-READ.
+
+           DISPLAY "-------------------".
+           DISPLAY "DESEJA CORRIGIR OUTRO CLIENTE? (S/N)".
+           ACCEPT RESPOSTA.
+
+       CORRIGE-CAMPOS.
+           MOVE SPACE TO NOVO-ENDERECO NOVO-TELEFONE NOVO-EMAIL.
+
+           DISPLAY "ENDERECO ATUAL...: " CLIENTE-ENDERECO.
+           DISPLAY "NOVO ENDERECO (ENTER MANTEM O ATUAL): ".
+           ACCEPT NOVO-ENDERECO.
+           IF NOVO-ENDERECO NOT = SPACE
+               MOVE NOVO-ENDERECO TO CLIENTE-ENDERECO
+           END-IF.
+
+           DISPLAY "TELEFONE ATUAL...: " CLIENTE-TELEFONE.
+           DISPLAY "NOVO TELEFONE (ENTER MANTEM O ATUAL): ".
+           ACCEPT NOVO-TELEFONE.
+           IF NOVO-TELEFONE NOT = SPACE
+               MOVE NOVO-TELEFONE TO CLIENTE-TELEFONE
+           END-IF.
+
+           DISPLAY "E-MAIL ATUAL.....: " CLIENTE-EMAIL.
+           DISPLAY "NOVO E-MAIL (ENTER MANTEM O ATUAL): ".
+           ACCEPT NOVO-EMAIL.
+           IF NOVO-EMAIL NOT = SPACE
+               MOVE NOVO-EMAIL TO CLIENTE-EMAIL
+           END-IF.
+
+           DISPLAY "DESATIVAR ESTE CLIENTE? (S/N): ".
+           ACCEPT OPCAO-STATUS.
+           IF OPCAO-STATUS = "S" OR OPCAO-STATUS = "s"
+               MOVE "I" TO CLIENTE-STATUS
+           ELSE
+               MOVE "A" TO CLIENTE-STATUS
+           END-IF.
+
+           REWRITE CLIENTE-REGISTRO
+               INVALID KEY
+                   DISPLAY "ERRO AO GRAVAR A CORRECAO."
+               NOT INVALID KEY
+                   PERFORM GRAVA-AUDITORIA-ALTERACAO
+           END-REWRITE.
+
+      *    GRAVA-AUDITORIA-ALTERACAO: REGISTRA EM AUDITORIA.DAT CADA
+      *    CORRECAO GRAVADA EM CLIENTES.DAT, COM QUEM ALTEROU E
+      *    QUANDO, NA MESMA TRILHA DE AUDITORIA USADA PELO PROG17.
+       GRAVA-AUDITORIA-ALTERACAO.
+           OPEN EXTEND ARQUIVO-AUDITORIA.
+           IF AUDITORIA-FILE-STATUS = "35"
+               CLOSE ARQUIVO-AUDITORIA
+               OPEN OUTPUT ARQUIVO-AUDITORIA
+           END-IF.
+
+           MOVE "PROG18"       TO AUDITORIA-PROGRAMA.
+           MOVE "A"            TO AUDITORIA-OPERACAO.
+           MOVE CLIENTE-NOME   TO AUDITORIA-NOME.
+           MOVE OPERADOR-ID    TO AUDITORIA-OPERADOR.
+           ACCEPT AUDITORIA-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDITORIA-HORA FROM TIME.
+
+           WRITE AUDITORIA-REGISTRO.
+
+           CLOSE ARQUIVO-AUDITORIA.
