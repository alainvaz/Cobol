@@ -0,0 +1,9 @@
+       FD  ARQUIVO-TRANSACAO.
+       01  TRANSACAO-REGISTRO.
+           05 TRANSACAO-OPERANDO-1 PIC 9(03).
+           05 TRANSACAO-OPERANDO-2 PIC 9(03).
+           05 TRANSACAO-OPERACAO   PIC X(01).
+               88 OPERACAO-SOMA           VALUE "A".
+               88 OPERACAO-SUBTRACAO      VALUE "S".
+               88 OPERACAO-MULTIPLICACAO  VALUE "M".
+               88 OPERACAO-DIVISAO        VALUE "D".
