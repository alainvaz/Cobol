@@ -0,0 +1,4 @@
+           SELECT OPTIONAL ARQUIVO-TOTAL-DIA
+               ASSIGN TO "totaldia.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS TOTAL-DIA-FILE-STATUS.
