@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG50.
+      *    DRIVER DO LOTE NOTURNO: ENCADEIA BACKUP (PROG42),
+      *    RECONCILIACAO DE CONTROLE (PROG46) E OS RELATORIOS DE
+      *    ROTINA (PROGR33, PROG45, PROG51 E PROG54) SEM INTERVENCAO
+      *    DO OPERADOR.
+      *    A DIGITACAO DE NOVOS CLIENTES (PROG17) EXIGE UM OPERADOR
+      *    NO TERMINAL E CONTINUA SENDO FEITA DURANTE O EXPEDIENTE,
+      *    PELO MENU (PROG20) - NAO FAZ SENTIDO ENCADEA-LA NUM JOB
+      *    QUE RODA SEM NINGUEM NA FRENTE DO TERMINAL, ENTAO O LOTE
+      *    NOTURNO COMECA A PARTIR DO QUE JA FOI DIGITADO NO DIA.
+      *    SE UMA ETAPA DEVOLVER RETURN-CODE DIFERENTE DE ZERO, AS
+      *    ETAPAS SEGUINTES SAO PULADAS E O LOTE TERMINA COM FALHA.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  LOTE-FALHOU PIC X VALUE "N".
+           88 HOUVE-FALHA-NO-LOTE VALUE "S".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           DISPLAY "===== INICIO DO LOTE NOTURNO (PROG50) =====".
+
+           PERFORM ETAPA-BACKUP.
+           IF NOT HOUVE-FALHA-NO-LOTE
+               PERFORM ETAPA-VALIDACAO
+           END-IF.
+           IF NOT HOUVE-FALHA-NO-LOTE
+               PERFORM ETAPA-RELATORIOS
+           END-IF.
+
+           PERFORM ENCERRA-LOTE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       ETAPA-BACKUP.
+           DISPLAY "-- ETAPA 1: BACKUP DE CLIENTES E FUNCIONARIOS --".
+           CALL "PROG42".
+           PERFORM VERIFICA-RETORNO-ETAPA.
+
+       ETAPA-VALIDACAO.
+           DISPLAY "-- ETAPA 2: RECONCILIACAO DE CONTROLE --".
+           CALL "PROG46".
+           PERFORM VERIFICA-RETORNO-ETAPA.
+
+       ETAPA-RELATORIOS.
+           DISPLAY "-- ETAPA 3: RELATORIOS DE ROTINA --".
+           CALL "PROGR33".
+           PERFORM VERIFICA-RETORNO-ETAPA.
+           IF NOT HOUVE-FALHA-NO-LOTE
+               CALL "PROG45"
+               PERFORM VERIFICA-RETORNO-ETAPA
+           END-IF.
+           IF NOT HOUVE-FALHA-NO-LOTE
+               CALL "PROG51"
+               PERFORM VERIFICA-RETORNO-ETAPA
+           END-IF.
+           IF NOT HOUVE-FALHA-NO-LOTE
+               CALL "PROG54"
+               PERFORM VERIFICA-RETORNO-ETAPA
+           END-IF.
+
+       VERIFICA-RETORNO-ETAPA.
+           IF RETURN-CODE NOT = 0
+               MOVE "S" TO LOTE-FALHOU
+               DISPLAY "ETAPA FALHOU COM RETURN-CODE " RETURN-CODE
+                       ". LOTE NOTURNO INTERROMPIDO."
+           END-IF.
+
+       ENCERRA-LOTE.
+           IF HOUVE-FALHA-NO-LOTE
+               DISPLAY "===== LOTE NOTURNO ENCERRADO COM FALHA ====="
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               DISPLAY "===== LOTE NOTURNO CONCLUIDO COM SUCESSO ====="
+               MOVE 0 TO RETURN-CODE
+           END-IF.
