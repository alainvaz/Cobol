@@ -0,0 +1,12 @@
+       FD  ARQUIVO-QUARENTENA.
+       01  QUARENTENA-REGISTRO.
+           05 QUARENTENA-NOME       PIC X(20).
+           05 QUARENTENA-ENDERECO   PIC X(50).
+           05 QUARENTENA-TELEFONE   PIC X(15).
+           05 QUARENTENA-EMAIL      PIC X(30).
+           05 QUARENTENA-MOTIVO-COD PIC X(02).
+              88 MOTIVO-NOME-BRANCO       VALUE "01".
+              88 MOTIVO-TELEFONE-INVALIDO VALUE "02".
+              88 MOTIVO-DUPLICADO         VALUE "03".
+           05 QUARENTENA-MOTIVO-DESC PIC X(30).
+           05 QUARENTENA-DATA        PIC 9(08).
