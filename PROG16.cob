@@ -1,36 +1,205 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG16.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  TELEFONE.
-           02 FILLER      PIC X(07) VALUE "LOCAL: ".
-           02 LOCALIDADE  PIC X(04).
-           02 FILLER      PIC X(10) VALUE "TERMINAL: ".
-           02 TERMINAL    PIC X(10).
-           02 FILLER      PIC X(03) VALUE " - ".
-           02 NRC-CLIENTE.
-              03 EMPRESA  PIC 9(02) VALUE 17.
-              03 NRC      PIC X(13) VALUE "123456789".
-
-       66  NUM-TERM RENAMES LOCALIDADE THRU TERMINAL.
-
-
-       PROCEDURE DIVISION.
-       PROGRAM-BEGIN.
-            MOVE "BHE"      TO LOCALIDADE.
-            MOVE "38890403" TO TERMINAL.
-
-            DISPLAY "LOCAL: " LOCALIDADE "TERMINAL: " TERMINAL
-      -     " - " EMPRESA " - " NRC.
-            DISPLAY "GRUPO: " TELEFONE.
-
-            DISPLAY "RENAMES: " NUM-TERM.
-       PROGRAM-DONE.
-           STOP RUN.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG16.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "TERMSEL.cob".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "TERMREG.cob".
+
+       WORKING-STORAGE SECTION.
+       01  TERMINAL-FILE-STATUS PIC XX.
+
+       01  TELEFONE.
+           02 FILLER      PIC X(07) VALUE "LOCAL: ".
+           02 LOCALIDADE  PIC X(04).
+           02 FILLER      PIC X(10) VALUE "TERMINAL: ".
+           02 NUM-TERMINAL PIC X(10).
+           02 FILLER      PIC X(03) VALUE " - ".
+           02 NRC-CLIENTE.
+              03 EMPRESA  PIC 9(02) VALUE 17.
+              03 NRC      PIC X(13) VALUE "0000123456786".
+           02 NRC-CLIENTE-DIGITOS REDEFINES NRC-CLIENTE.
+              03 NRC-DIGITO OCCURS 15 TIMES PIC 9.
+
+       66  NUM-TERM RENAMES LOCALIDADE THRU NUM-TERMINAL.
+
+       01  NRC-SOMA                  PIC 9(03).
+       01  NRC-SOMA-DIV              PIC 9(03).
+       01  NRC-RESTO                 PIC 9(01).
+       01  NRC-DIGITO-CALCULADO      PIC 9(01).
+       01  NRC-DIGITO-ATUAL          PIC 9(02).
+       01  NRC-POSICAO               PIC 9(02).
+       01  NRC-PESO                  PIC 9(01).
+       01  NRC-RESULTADO-VALIDACAO   PIC X VALUE "N".
+           88 NRC-VALIDO             VALUE "S".
+           88 NRC-INVALIDO           VALUE "N".
+
+      *    CONTROLE DE CAPACIDADE DE TERMINAIS POR LOCALIDADE: CADA
+      *    LOCALIDADE SO PODE RECEBER UM NUMERO LIMITADO DE TERMINAIS
+      *    NOVOS NESTE ESQUEMA DE NUMERACAO, AJUSTAVEL PELA VARIAVEL
+      *    DE AMBIENTE PROG16-CAPACIDADE.
+       01  CAPACIDADE-LOCALIDADE      PIC 9(03) VALUE 50.
+       01  CAPACIDADE-LOCALIDADE-ENV  PIC X(03).
+       01  NOVA-LOCALIDADE            PIC X(04).
+       01  TOTAL-TERMINAIS-LOCALIDADE PIC 9(03) VALUE 0.
+       01  SCAN-TERMINAL-FINAL        PIC X.
+       01  CAPACIDADE-ATINGIDA        PIC X VALUE "N".
+           88 LOCALIDADE-CHEIA            VALUE "S".
+
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+            MOVE "38890403" TO NUM-TERMINAL.
+
+            PERFORM INICIALIZA-CAPACIDADE-LOCALIDADE.
+            PERFORM ABRE-ARQUIVO-TERMINAL.
+            PERFORM CARREGA-TERMINAL.
+            CLOSE ARQUIVO-TERMINAL.
+
+            DISPLAY "LOCAL: " LOCALIDADE "TERMINAL: " NUM-TERMINAL
+      -     " - " EMPRESA " - " NRC.
+            DISPLAY "GRUPO: " TELEFONE.
+
+            DISPLAY "RENAMES: " NUM-TERM.
+
+            PERFORM VALIDA-NRC-CLIENTE.
+            IF NRC-VALIDO
+                DISPLAY "NRC-CLIENTE " EMPRESA NRC ": DIGITO OK."
+            ELSE
+                DISPLAY "NRC-CLIENTE " EMPRESA NRC
+                        ": DIGITO VERIFICADOR INVALIDO."
+            END-IF.
+       PROGRAM-DONE.
+           STOP RUN.
+
+       INICIALIZA-CAPACIDADE-LOCALIDADE.
+           MOVE 50 TO CAPACIDADE-LOCALIDADE.
+           ACCEPT CAPACIDADE-LOCALIDADE-ENV
+               FROM ENVIRONMENT "PROG16-CAPACIDADE".
+           IF CAPACIDADE-LOCALIDADE-ENV IS NUMERIC
+               MOVE CAPACIDADE-LOCALIDADE-ENV TO CAPACIDADE-LOCALIDADE
+           END-IF.
+
+       ABRE-ARQUIVO-TERMINAL.
+           OPEN I-O ARQUIVO-TERMINAL.
+           IF TERMINAL-FILE-STATUS = "35"
+               OPEN OUTPUT ARQUIVO-TERMINAL
+               CLOSE ARQUIVO-TERMINAL
+               OPEN I-O ARQUIVO-TERMINAL
+           END-IF.
+
+       CARREGA-TERMINAL.
+           MOVE NUM-TERMINAL TO TERMINAL-CHAVE.
+           READ ARQUIVO-TERMINAL
+               INVALID KEY
+                   PERFORM CADASTRA-TERMINAL-PADRAO
+               NOT INVALID KEY
+                   MOVE TERMINAL-LOCALIDADE TO LOCALIDADE
+                   MOVE TERMINAL-EMPRESA    TO EMPRESA
+                   MOVE TERMINAL-NRC        TO NRC
+           END-READ.
+
+      *    CADASTRA-TERMINAL-PADRAO: ANTES DE GRAVAR UM TERMINAL NOVO,
+      *    CONFERE SE A LOCALIDADE JA NAO ATINGIU O LIMITE DE
+      *    TERMINAIS (VEJA INICIALIZA-CAPACIDADE-LOCALIDADE). SE
+      *    ATINGIU, O TERMINAL NAO E GRAVADO EM TERMINAIS.DAT - SO
+      *    FICA DISPONIVEL PARA ESTA EXECUCAO, PARA NAO QUEBRAR O
+      *    RESTANTE DO PROGRAMA.
+       CADASTRA-TERMINAL-PADRAO.
+           MOVE "BHE" TO NOVA-LOCALIDADE.
+           PERFORM CONTA-TERMINAIS-LOCALIDADE.
+
+           MOVE NUM-TERMINAL       TO TERMINAL-CHAVE.
+           MOVE NOVA-LOCALIDADE    TO TERMINAL-LOCALIDADE.
+           MOVE 17                 TO TERMINAL-EMPRESA.
+           MOVE "0000123456786"    TO TERMINAL-NRC.
+
+           IF TOTAL-TERMINAIS-LOCALIDADE >= CAPACIDADE-LOCALIDADE
+               MOVE "S" TO CAPACIDADE-ATINGIDA
+               DISPLAY "*** LOCALIDADE " NOVA-LOCALIDADE
+                       " ATINGIU O LIMITE DE " CAPACIDADE-LOCALIDADE
+                       " TERMINAIS. NOVO TERMINAL NAO FOI GRAVADO "
+                       "EM TERMINAIS.DAT. ***"
+           ELSE
+               WRITE TERMINAL-REGISTRO
+           END-IF.
+
+           MOVE TERMINAL-LOCALIDADE TO LOCALIDADE.
+           MOVE TERMINAL-EMPRESA    TO EMPRESA.
+           MOVE TERMINAL-NRC        TO NRC.
+
+      *    CONTA-TERMINAIS-LOCALIDADE: PERCORRE TERMINAIS.DAT DESDE O
+      *    INICIO CONTANDO QUANTOS TERMINAIS JA EXISTEM PARA
+      *    NOVA-LOCALIDADE.
+       CONTA-TERMINAIS-LOCALIDADE.
+           MOVE 0 TO TOTAL-TERMINAIS-LOCALIDADE.
+           MOVE LOW-VALUES TO TERMINAL-CHAVE.
+           START ARQUIVO-TERMINAL KEY IS NOT LESS THAN TERMINAL-CHAVE
+               INVALID KEY
+                   CONTINUE
+           END-START.
+           MOVE "N" TO SCAN-TERMINAL-FINAL.
+           PERFORM CONTA-PROXIMO-TERMINAL
+               UNTIL SCAN-TERMINAL-FINAL = "S".
+
+       CONTA-PROXIMO-TERMINAL.
+           READ ARQUIVO-TERMINAL NEXT RECORD
+               AT END
+                   MOVE "S" TO SCAN-TERMINAL-FINAL
+           END-READ.
+           IF SCAN-TERMINAL-FINAL NOT = "S"
+               IF TERMINAL-LOCALIDADE = NOVA-LOCALIDADE
+                   ADD 1 TO TOTAL-TERMINAIS-LOCALIDADE
+               END-IF
+           END-IF.
+
+      *    VALIDA-NRC-CLIENTE: CONFERE O DIGITO VERIFICADOR (MOD-10)
+      *    DO NUMERO DE CLIENTE (EMPRESA + NRC) ANTES DE ACEITA-LO.
+      *    OS 14 PRIMEIROS DIGITOS SAO O NUMERO BASE E O 15O DIGITO
+      *    (ULTIMA POSICAO DE NRC) E O DIGITO VERIFICADOR.
+       VALIDA-NRC-CLIENTE.
+           MOVE ZERO TO NRC-SOMA.
+           MOVE 14   TO NRC-POSICAO.
+           MOVE 2    TO NRC-PESO.
+           PERFORM SOMA-DIGITO-LUHN
+               UNTIL NRC-POSICAO = 0.
+
+           COMPUTE NRC-SOMA-DIV = NRC-SOMA / 10.
+           COMPUTE NRC-RESTO = NRC-SOMA - (NRC-SOMA-DIV * 10).
+           IF NRC-RESTO = 0
+               MOVE 0 TO NRC-DIGITO-CALCULADO
+           ELSE
+               COMPUTE NRC-DIGITO-CALCULADO = 10 - NRC-RESTO
+           END-IF.
+
+           IF NRC-DIGITO-CALCULADO = NRC-DIGITO (15)
+               MOVE "S" TO NRC-RESULTADO-VALIDACAO
+           ELSE
+               MOVE "N" TO NRC-RESULTADO-VALIDACAO
+           END-IF.
+
+       SOMA-DIGITO-LUHN.
+           MOVE NRC-DIGITO (NRC-POSICAO) TO NRC-DIGITO-ATUAL.
+           IF NRC-PESO = 2
+               COMPUTE NRC-DIGITO-ATUAL = NRC-DIGITO-ATUAL * 2
+               IF NRC-DIGITO-ATUAL > 9
+                   SUBTRACT 9 FROM NRC-DIGITO-ATUAL
+               END-IF
+           END-IF.
+           ADD NRC-DIGITO-ATUAL TO NRC-SOMA.
+           IF NRC-PESO = 2
+               MOVE 1 TO NRC-PESO
+           ELSE
+               MOVE 2 TO NRC-PESO
+           END-IF.
+           SUBTRACT 1 FROM NRC-POSICAO.
