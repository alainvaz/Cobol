@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG46.
+      *    RECONCILIACAO DE CONTROLE: CONFERE O TOTAL DE REGISTROS
+      *    FISICAMENTE GRAVADOS EM CLIENTES.DAT CONTRA O TOTAL
+      *    ESPERADO ACUMULADO PELO PROG17 EM CONTROLE.DAT, PARA
+      *    DETECTAR UM LOTE DE GRAVACOES QUE TENHA FICADO INCOMPLETO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CLISEL.cob".
+           COPY "CTLSEL.cob".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CLIREG.cob".
+           COPY "CTLREG.cob".
+
+       WORKING-STORAGE SECTION.
+
+       01  CLIENTE-FILE-STATUS  PIC XX.
+       01  CLIENTE-PATH         PIC X(100).
+       01  CONTROLE-FILE-STATUS PIC XX.
+       01  FINAL-ARQUIVO        PIC X.
+       01  TOTAL-REAL           PIC 9(07) VALUE 0.
+       01  TOTAL-ESPERADO       PIC 9(07) VALUE 0.
+       01  DIFERENCA            PIC S9(07).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM CONTA-REGISTROS-REAIS.
+           PERFORM LE-CONTROLE-ESPERADO.
+           PERFORM COMPARA-TOTAIS.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+       INICIALIZA-CAMINHO-CLIENTE.
+           MOVE "clientes.dat" TO CLIENTE-PATH.
+           ACCEPT CLIENTE-PATH FROM ENVIRONMENT "CLIENTE_DAT".
+           IF CLIENTE-PATH = SPACE
+               MOVE "clientes.dat" TO CLIENTE-PATH
+           END-IF.
+
+       CONTA-REGISTROS-REAIS.
+           PERFORM INICIALIZA-CAMINHO-CLIENTE.
+           OPEN INPUT ARQUIVO-CLIENTE.
+           IF CLIENTE-FILE-STATUS = "35"
+               DISPLAY "ARQUIVO DE CLIENTES NAO ENCONTRADO: "
+                       "CLIENTES.DAT."
+           ELSE
+               MOVE "N" TO FINAL-ARQUIVO
+               PERFORM CONTA-PROXIMO-CLIENTE
+               PERFORM CONTA-PROXIMO-CLIENTE
+                   UNTIL FINAL-ARQUIVO = "S"
+               CLOSE ARQUIVO-CLIENTE
+           END-IF.
+
+       CONTA-PROXIMO-CLIENTE.
+           READ ARQUIVO-CLIENTE NEXT RECORD
+               AT END
+                   MOVE "S" TO FINAL-ARQUIVO
+           END-READ.
+           IF FINAL-ARQUIVO NOT = "S"
+               ADD 1 TO TOTAL-REAL
+           END-IF.
+
+       LE-CONTROLE-ESPERADO.
+           OPEN INPUT ARQUIVO-CONTROLE.
+           IF CONTROLE-FILE-STATUS = "35"
+               DISPLAY "CONTROLE.DAT NAO ENCONTRADO. NENHUM TOTAL "
+                       "ESPERADO FOI ACUMULADO PELO PROG17 AINDA."
+           ELSE
+               READ ARQUIVO-CONTROLE
+                   AT END
+                       CONTINUE
+               END-READ
+               IF CONTROLE-FILE-STATUS = "00"
+                   MOVE CONTROLE-TOTAL-ESPERADO TO TOTAL-ESPERADO
+               END-IF
+               CLOSE ARQUIVO-CONTROLE
+           END-IF.
+
+       COMPARA-TOTAIS.
+           DISPLAY "----------------------------------------------".
+           DISPLAY "RECONCILIACAO DE CLIENTES.DAT".
+           DISPLAY "TOTAL ESPERADO (CONTROLE.DAT)..: " TOTAL-ESPERADO.
+           DISPLAY "TOTAL REAL (CLIENTES.DAT).......: " TOTAL-REAL.
+           COMPUTE DIFERENCA = TOTAL-REAL - TOTAL-ESPERADO.
+           IF DIFERENCA = 0
+               DISPLAY "RESULTADO.......................: "
+                       "OK - TOTAIS CONFEREM."
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY "RESULTADO.......................: "
+                       "DIVERGENCIA! DIFERENCA = " DIFERENCA
+               MOVE 1 TO RETURN-CODE
+           END-IF.
+           DISPLAY "----------------------------------------------".
