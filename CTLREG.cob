@@ -0,0 +1,4 @@
+       FD  ARQUIVO-CONTROLE.
+       01  CONTROLE-REGISTRO.
+           05 CONTROLE-TOTAL-ESPERADO PIC 9(07).
+           05 CONTROLE-DATA           PIC 9(08).
