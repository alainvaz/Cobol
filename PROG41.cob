@@ -0,0 +1,237 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG41.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CSELEC.cob".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CARQF.cob".
+
+       WORKING-STORAGE SECTION.
+
+       01  FUNCIONARIO-FILE-STATUS      PIC XX.
+       01  FUNCIONARIO-PATH             PIC X(100).
+       01  OPCAO-MENU           PIC 9.
+       01  RESPOSTA             PIC X.
+       01  CODIGO-PROCURADO     PIC 9(05).
+
+       01  NOVO-NOME            PIC X(20).
+       01  NOVO-ENDERECO        PIC X(50).
+       01  NOVO-TELEFONE        PIC X(15).
+       01  NOVO-EMAIL           PIC X(30).
+       01  NOVO-DEPARTAMENTO    PIC X(10).
+       01  NOVO-SALARIO         PIC 9(07)V9(02).
+
+           COPY "VALWRK.cob".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           PERFORM INICIALIZA-CAMINHO.
+           PERFORM EXIBE-MENU.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       INICIALIZA-CAMINHO.
+           MOVE "funcionarios.dat" TO FUNCIONARIO-PATH.
+           ACCEPT FUNCIONARIO-PATH FROM ENVIRONMENT "FUNCIONARIO_DAT".
+           IF FUNCIONARIO-PATH = SPACE
+               MOVE "funcionarios.dat" TO FUNCIONARIO-PATH
+           END-IF.
+
+       EXIBE-MENU.
+           DISPLAY "===== MANUTENCAO DE FUNCIONARIOS =====".
+           DISPLAY "1 - INCLUIR FUNCIONARIO".
+           DISPLAY "2 - ALTERAR FUNCIONARIO".
+           DISPLAY "3 - EXCLUIR FUNCIONARIO".
+           DISPLAY "4 - SAIR".
+           DISPLAY "INFORME A OPCAO: ".
+           ACCEPT OPCAO-MENU.
+
+           EVALUATE OPCAO-MENU
+               WHEN 1
+                   PERFORM INCLUI-FUNCIONARIO
+                   PERFORM EXIBE-MENU
+               WHEN 2
+                   PERFORM ALTERA-FUNCIONARIO
+                   PERFORM EXIBE-MENU
+               WHEN 3
+                   PERFORM EXCLUI-FUNCIONARIO
+                   PERFORM EXIBE-MENU
+               WHEN 4
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA."
+                   PERFORM EXIBE-MENU
+           END-EVALUATE.
+
+       INCLUI-FUNCIONARIO.
+           OPEN I-O ARQUIVO-FUNCIONARIO.
+           IF FUNCIONARIO-FILE-STATUS = "35"
+               OPEN OUTPUT ARQUIVO-FUNCIONARIO
+               CLOSE ARQUIVO-FUNCIONARIO
+               OPEN I-O ARQUIVO-FUNCIONARIO
+           END-IF.
+
+           MOVE SPACE TO FUNCIONARIO-REGISTRO.
+
+           DISPLAY "INFORME O CODIGO: ".
+           ACCEPT FUNCIONARIO-CODIGO.
+
+           DISPLAY "INFORME O NOME: ".
+           ACCEPT FUNCIONARIO-NOME.
+
+           DISPLAY "INFORME O ENDERECO: ".
+           ACCEPT FUNCIONARIO-ENDERECO.
+
+           PERFORM PEDE-TELEFONE.
+           PERFORM PEDE-TELEFONE
+               UNTIL TELEFONE-FORMATO-OK.
+
+           PERFORM PEDE-EMAIL.
+           PERFORM PEDE-EMAIL
+               UNTIL EMAIL-FORMATO-OK.
+
+           DISPLAY "INFORME O DEPARTAMENTO: ".
+           ACCEPT FUNCIONARIO-DEPARTAMENTO.
+
+           DISPLAY "INFORME O SALARIO: ".
+           ACCEPT FUNCIONARIO-SALARIO.
+
+           MOVE "A" TO FUNCIONARIO-STATUS.
+           MOVE 0   TO FUNCIONARIO-DATA-SAIDA.
+
+           WRITE FUNCIONARIO-REGISTRO
+               INVALID KEY
+                   DISPLAY "JA EXISTE UM FUNCIONARIO COM ESSE CODIGO."
+               NOT INVALID KEY
+                   DISPLAY "FUNCIONARIO INCLUIDO."
+           END-WRITE.
+
+           CLOSE ARQUIVO-FUNCIONARIO.
+
+      *    PEDE-TELEFONE / PEDE-EMAIL: A REGRA DE VALIDACAO EM SI VEM
+      *    DO COPYBOOK DE VALIDACAO COMPARTILHADO COM O PROG17.
+       PEDE-TELEFONE.
+           DISPLAY "INFORME O TELEFONE: ".
+           ACCEPT FUNCIONARIO-TELEFONE.
+           PERFORM VALIDA-TELEFONE.
+           IF NOT TELEFONE-FORMATO-OK
+               DISPLAY "TELEFONE INVALIDO. USE APENAS DIGITOS, "
+                       "ESPACO, HIFEN OU PARENTESES."
+           END-IF.
+
+       VALIDA-TELEFONE.
+           MOVE FUNCIONARIO-TELEFONE TO VAL-TELEFONE.
+           PERFORM VALIDA-TELEFONE-COMUM.
+
+       PEDE-EMAIL.
+           DISPLAY "INFORME O E-MAIL: ".
+           ACCEPT FUNCIONARIO-EMAIL.
+           PERFORM VALIDA-EMAIL.
+           IF NOT EMAIL-FORMATO-OK
+               DISPLAY "E-MAIL INVALIDO. INFORME NO FORMATO "
+                       "NOME@DOMINIO."
+           END-IF.
+
+       VALIDA-EMAIL.
+           MOVE FUNCIONARIO-EMAIL TO VAL-EMAIL.
+           PERFORM VALIDA-EMAIL-COMUM.
+
+      *    ALTERA-FUNCIONARIO: LE O FUNCIONARIO DIRETO PELA CHAVE
+      *    (FUNCIONARIO-CODIGO) E REGRAVA NO PROPRIO FUNCIONARIOS.DAT
+      *    COM REWRITE, DA MESMA FORMA QUE O PROG18 FAZ COM
+      *    CLIENTES.DAT EM CORRIGE-CAMPOS - SEM ARQUIVO INTERMEDIARIO.
+       ALTERA-FUNCIONARIO.
+           DISPLAY "INFORME O CODIGO A ALTERAR: ".
+           ACCEPT CODIGO-PROCURADO.
+
+           MOVE SPACE TO NOVO-NOME NOVO-ENDERECO NOVO-TELEFONE
+                   NOVO-EMAIL NOVO-DEPARTAMENTO.
+           MOVE ZERO TO NOVO-SALARIO.
+
+           DISPLAY "NOVO NOME (ENTER MANTEM O ATUAL): ".
+           ACCEPT NOVO-NOME.
+           DISPLAY "NOVO ENDERECO (ENTER MANTEM O ATUAL): ".
+           ACCEPT NOVO-ENDERECO.
+           DISPLAY "NOVO TELEFONE (ENTER MANTEM O ATUAL): ".
+           ACCEPT NOVO-TELEFONE.
+           DISPLAY "NOVO E-MAIL (ENTER MANTEM O ATUAL): ".
+           ACCEPT NOVO-EMAIL.
+           DISPLAY "NOVO DEPARTAMENTO (ENTER MANTEM O ATUAL): ".
+           ACCEPT NOVO-DEPARTAMENTO.
+           DISPLAY "NOVO SALARIO (0 MANTEM O ATUAL): ".
+           ACCEPT NOVO-SALARIO.
+
+           OPEN I-O ARQUIVO-FUNCIONARIO.
+           MOVE CODIGO-PROCURADO TO FUNCIONARIO-CODIGO.
+           READ ARQUIVO-FUNCIONARIO
+               INVALID KEY
+                   DISPLAY "CODIGO NAO ENCONTRADO. NENHUMA ALTERACAO "
+                           "FEITA."
+               NOT INVALID KEY
+                   PERFORM GRAVA-ALTERACAO-FUNCIONARIO
+           END-READ.
+           CLOSE ARQUIVO-FUNCIONARIO.
+
+       GRAVA-ALTERACAO-FUNCIONARIO.
+           IF NOVO-NOME NOT = SPACE
+               MOVE NOVO-NOME TO FUNCIONARIO-NOME
+           END-IF.
+           IF NOVO-ENDERECO NOT = SPACE
+               MOVE NOVO-ENDERECO TO FUNCIONARIO-ENDERECO
+           END-IF.
+           IF NOVO-TELEFONE NOT = SPACE
+               MOVE NOVO-TELEFONE TO FUNCIONARIO-TELEFONE
+           END-IF.
+           IF NOVO-EMAIL NOT = SPACE
+               MOVE NOVO-EMAIL TO FUNCIONARIO-EMAIL
+           END-IF.
+           IF NOVO-DEPARTAMENTO NOT = SPACE
+               MOVE NOVO-DEPARTAMENTO TO FUNCIONARIO-DEPARTAMENTO
+           END-IF.
+           IF NOVO-SALARIO NOT = ZERO
+               MOVE NOVO-SALARIO TO FUNCIONARIO-SALARIO
+           END-IF.
+           REWRITE FUNCIONARIO-REGISTRO
+               INVALID KEY
+                   DISPLAY "ERRO AO GRAVAR A ALTERACAO."
+               NOT INVALID KEY
+                   DISPLAY "FUNCIONARIO ALTERADO."
+           END-REWRITE.
+
+      *    EXCLUI-FUNCIONARIO: O "DESLIGAMENTO" E LOGICO, NAO FISICO -
+      *    O REGISTRO CONTINUA EM FUNCIONARIOS.DAT, SO QUE COM
+      *    FUNCIONARIO-STATUS MARCADO "I" E A DATA DE SAIDA PREENCHIDA,
+      *    GRAVADO DE VOLTA COM REWRITE, DA MESMA FORMA QUE O PROG18
+      *    FAZ COM CLIENTE-STATUS.
+       EXCLUI-FUNCIONARIO.
+           DISPLAY "INFORME O CODIGO A EXCLUIR: ".
+           ACCEPT CODIGO-PROCURADO.
+
+           OPEN I-O ARQUIVO-FUNCIONARIO.
+           MOVE CODIGO-PROCURADO TO FUNCIONARIO-CODIGO.
+           READ ARQUIVO-FUNCIONARIO
+               INVALID KEY
+                   DISPLAY "CODIGO NAO ENCONTRADO. NENHUMA EXCLUSAO "
+                           "FEITA."
+               NOT INVALID KEY
+                   PERFORM GRAVA-DESLIGAMENTO-FUNCIONARIO
+           END-READ.
+           CLOSE ARQUIVO-FUNCIONARIO.
+
+       GRAVA-DESLIGAMENTO-FUNCIONARIO.
+           MOVE "I" TO FUNCIONARIO-STATUS.
+           ACCEPT FUNCIONARIO-DATA-SAIDA FROM DATE YYYYMMDD.
+           REWRITE FUNCIONARIO-REGISTRO
+               INVALID KEY
+                   DISPLAY "ERRO AO GRAVAR O DESLIGAMENTO."
+               NOT INVALID KEY
+                   DISPLAY "FUNCIONARIO DESLIGADO."
+           END-REWRITE.
+
+           COPY "VALPROC.cob".
