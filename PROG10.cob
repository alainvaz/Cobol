@@ -1,38 +1,98 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG10.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "PERGSEL.cob".
+           COPY "RESSEL.cob".
+
        DATA DIVISION.
+       FILE SECTION.
+           COPY "PERGREG.cob".
+           COPY "RESREG.cob".
+
        WORKING-STORAGE SECTION.
 
        01  RESPOSTA PIC X.
        01  IDADE PIC 99.
+       01  PERGUNTA-FILE-STATUS PIC XX.
+       01  RESULTADO-FILE-STATUS PIC XX.
+
+       01  PERGUNTA-TEXTO-ATUAL    PIC X(50)
+               VALUE "VOCE GOSTA DE CARNE? (S/N)".
+       01  PERGUNTA-RESP-SIM-ATUAL PIC X(50)
+               VALUE "QUE LEGAL, VAMOS TOMAR UMA CERVEJA! RSRSRSRS".
+       01  PERGUNTA-RESP-NAO-ATUAL PIC X(50)
+               VALUE "QUE BOM, ASSIM SOBRA MAIS! KKKKKK".
 
        PROCEDURE DIVISION.
 
        PROGRAM-BEGIN.
 
-       PERFORM PERGUNTA.
+       PERFORM CARREGA-PERGUNTA.
 
-       PERFORM CONVERTE-MAIUSCULO.
+       PERFORM PERGUNTA.
 
        PERFORM EXIBE-RESPOSTA.
 
        PERFORM SUA-IDADE.
 
+       PERFORM GRAVA-RESULTADO.
+
        PROGRAM-DONE.
-           STOP RUN.
+           GOBACK.
+
+       GRAVA-RESULTADO.
+           OPEN EXTEND ARQUIVO-RESULTADO.
+           IF RESULTADO-FILE-STATUS = "35"
+               CLOSE ARQUIVO-RESULTADO
+               OPEN OUTPUT ARQUIVO-RESULTADO
+           END-IF.
+
+           MOVE RESPOSTA TO RESULTADO-RESPOSTA.
+           MOVE IDADE    TO RESULTADO-IDADE.
+           ACCEPT RESULTADO-DATA FROM DATE YYYYMMDD.
+           ACCEPT RESULTADO-HORA FROM TIME.
+
+           WRITE RESULTADO-REGISTRO.
+
+           CLOSE ARQUIVO-RESULTADO.
+
+       CARREGA-PERGUNTA.
+           OPEN INPUT ARQUIVO-PERGUNTA.
+           IF PERGUNTA-FILE-STATUS = "00"
+               READ ARQUIVO-PERGUNTA
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PERGUNTA-TEXTO
+                           TO PERGUNTA-TEXTO-ATUAL
+                       MOVE PERGUNTA-RESP-SIM
+                           TO PERGUNTA-RESP-SIM-ATUAL
+                       MOVE PERGUNTA-RESP-NAO
+                           TO PERGUNTA-RESP-NAO-ATUAL
+               END-READ
+               CLOSE ARQUIVO-PERGUNTA
+           END-IF.
 
        PERGUNTA.
-           DISPLAY 'VOCE GOSTA DE CARNE? (S/N)'.
+           PERFORM PEDE-RESPOSTA.
+           PERFORM PEDE-RESPOSTA
+               UNTIL RESPOSTA = "S" OR RESPOSTA = "N".
+
+       PEDE-RESPOSTA.
+           DISPLAY PERGUNTA-TEXTO-ATUAL.
            ACCEPT RESPOSTA.
+           PERFORM CONVERTE-MAIUSCULO.
+           IF RESPOSTA NOT = "S" AND RESPOSTA NOT = "N"
+               DISPLAY "RESPOSTA INVALIDA. DIGITE S OU N."
+           END-IF.
 
        EXIBE-RESPOSTA.
-           IF RESPOSTA IS EQUALS "S"
-               DISPLAY "QUE LEGAL, VAMOS TOMAR UMA CERVEJA!"
-               DISPLAY "RSRSRSRS"
+           IF RESPOSTA IS EQUAL "S"
+               DISPLAY PERGUNTA-RESP-SIM-ATUAL
            ELSE
-               DISPLAY "QUE BOM, ASSIM SOBRA MAIS!"
-               DISPLAY "KKKKKK".
+               DISPLAY PERGUNTA-RESP-NAO-ATUAL.
 
        CONVERTE-MAIUSCULO.
 
@@ -40,7 +100,7 @@
                MOVE "N" TO RESPOSTA
            .
 
-           IF RESPOSTA IS EQUALS 's'
+           IF RESPOSTA IS EQUAL 's'
                move 'S' to RESPOSTA
            .
 
