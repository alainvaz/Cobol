@@ -0,0 +1,2 @@
+       FD  ARQUIVO-RELATORIO-TOTAL.
+       01  LINHA-RELATORIO-TOTAL PIC X(40).
