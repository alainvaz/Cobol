@@ -0,0 +1,249 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG44.
+      *    RELATORIO COMBINADO: DIRETORIO TELEFONICO DA EMPRESA
+      *    REUNINDO CLIENTES.DAT E O ARQUIVO DE FUNCIONARIOS EM UMA
+      *    UNICA LISTAGEM ORDENADA POR NOME, USANDO O ESQUEMA DE
+      *    NUMERACAO DE RAMAL (LOCALIDADE/TERMINAL/EMPRESA/NRC) DO
+      *    PROG16.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CLISEL.cob".
+           COPY "CSELEC.cob".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CLIREG.cob".
+           COPY "CARQF.cob".
+
+       WORKING-STORAGE SECTION.
+
+       01  CLIENTE-FILE-STATUS      PIC XX.
+       01  CLIENTE-PATH             PIC X(100).
+       01  FUNCIONARIO-FILE-STATUS  PIC XX.
+       01  FUNCIONARIO-PATH         PIC X(100).
+       01  FINAL-CLIENTE            PIC X.
+       01  FINAL-FUNCIONARIO        PIC X.
+
+       01  DATA-HOJE                PIC 9(08).
+       01  NUMERO-PAGINA            PIC 9(03) VALUE 0.
+       01  LINHAS-PAGINA            PIC 9(02) VALUE 0.
+       01  MAX-LINHAS-PAGINA        PIC 9(02) VALUE 20.
+
+       01  TOTAL-DIRETORIO          PIC 9(03) VALUE 0.
+       01  DIRETORIO-CHEIO-AVISADO  PIC X VALUE "N".
+           88 AVISO-DIRETORIO-CHEIO-JA-EXIBIDO VALUE "S".
+       01  IDX-I                    PIC 9(03).
+       01  IDX-J                    PIC 9(03).
+       01  IDX-MENOR                PIC 9(03).
+       01  IDX-NOVO                 PIC 9(03).
+
+       01  DIRETORIO-TABELA.
+           05 DIRETORIO-ENTRADA OCCURS 200 TIMES.
+              10 DIR-NOME       PIC X(20).
+              10 DIR-TELEFONE   PIC X(15).
+              10 DIR-TIPO       PIC X(01).
+                 88 DIR-CLIENTE     VALUE "C".
+                 88 DIR-FUNCIONARIO VALUE "F".
+              10 DIR-RAMAL.
+                 15 FILLER         PIC X(07) VALUE "LOCAL: ".
+                 15 DIR-LOCALIDADE PIC X(04).
+                 15 FILLER         PIC X(10) VALUE "TERMINAL: ".
+                 15 DIR-TERMINAL   PIC X(10).
+                 15 FILLER         PIC X(03) VALUE " - ".
+                 15 DIR-NRC-CLIENTE.
+                    20 DIR-EMPRESA PIC 9(02).
+                    20 DIR-NRC     PIC X(13).
+
+       01  DIRETORIO-TEMP.
+           05 TEMP-NOME       PIC X(20).
+           05 TEMP-TELEFONE   PIC X(15).
+           05 TEMP-TIPO       PIC X(01).
+           05 TEMP-RAMAL      PIC X(47).
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+           PERFORM INICIALIZA-CAMINHO.
+           PERFORM INICIALIZA-CAMINHO-CLIENTE.
+           ACCEPT DATA-HOJE FROM DATE YYYYMMDD.
+
+           PERFORM CARREGA-CLIENTES.
+           PERFORM CARREGA-FUNCIONARIOS.
+           PERFORM ORDENA-DIRETORIO.
+
+           MOVE 1 TO IDX-I.
+           PERFORM IMPRIME-CABECALHO.
+           PERFORM EXIBA-DIRETORIO
+               UNTIL IDX-I > TOTAL-DIRETORIO.
+           PERFORM IMPRIME-RODAPE.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+       INICIALIZA-CAMINHO.
+           MOVE "funcionarios.dat" TO FUNCIONARIO-PATH.
+           ACCEPT FUNCIONARIO-PATH FROM ENVIRONMENT "FUNCIONARIO_DAT".
+           IF FUNCIONARIO-PATH = SPACE
+               MOVE "funcionarios.dat" TO FUNCIONARIO-PATH
+           END-IF.
+
+       INICIALIZA-CAMINHO-CLIENTE.
+           MOVE "clientes.dat" TO CLIENTE-PATH.
+           ACCEPT CLIENTE-PATH FROM ENVIRONMENT "CLIENTE_DAT".
+           IF CLIENTE-PATH = SPACE
+               MOVE "clientes.dat" TO CLIENTE-PATH
+           END-IF.
+
+       CARREGA-CLIENTES.
+           OPEN INPUT ARQUIVO-CLIENTE.
+           IF CLIENTE-FILE-STATUS NOT = "35"
+               MOVE "N" TO FINAL-CLIENTE
+               PERFORM LEIA-PROXIMO-CLIENTE
+               PERFORM ACUMULA-CLIENTE
+                   UNTIL FINAL-CLIENTE = "S"
+               CLOSE ARQUIVO-CLIENTE
+           END-IF.
+
+       LEIA-PROXIMO-CLIENTE.
+           READ ARQUIVO-CLIENTE NEXT RECORD
+               AT END
+                   MOVE "S" TO FINAL-CLIENTE
+           END-READ.
+
+       ACUMULA-CLIENTE.
+           IF CLIENTE-ATIVO OR CLIENTE-STATUS-LEGADO
+               IF TOTAL-DIRETORIO < 200
+                   PERFORM ARMAZENA-ENTRADA-CLIENTE
+               ELSE
+                   PERFORM AVISA-DIRETORIO-CHEIO
+               END-IF
+           END-IF.
+           PERFORM LEIA-PROXIMO-CLIENTE.
+
+       ARMAZENA-ENTRADA-CLIENTE.
+           ADD 1 TO TOTAL-DIRETORIO.
+           MOVE TOTAL-DIRETORIO  TO IDX-NOVO.
+           MOVE CLIENTE-NOME     TO DIR-NOME (IDX-NOVO).
+           MOVE CLIENTE-TELEFONE TO DIR-TELEFONE (IDX-NOVO).
+           MOVE "C"              TO DIR-TIPO (IDX-NOVO).
+           MOVE "CLI"            TO DIR-LOCALIDADE (IDX-NOVO).
+           MOVE CLIENTE-TELEFONE TO DIR-TERMINAL (IDX-NOVO).
+           MOVE 17               TO DIR-EMPRESA (IDX-NOVO).
+           MOVE IDX-NOVO         TO DIR-NRC (IDX-NOVO).
+
+       CARREGA-FUNCIONARIOS.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           IF FUNCIONARIO-FILE-STATUS NOT = "35"
+               MOVE "N" TO FINAL-FUNCIONARIO
+               PERFORM LEIA-PROXIMO-FUNCIONARIO
+               PERFORM ACUMULA-FUNCIONARIO
+                   UNTIL FINAL-FUNCIONARIO = "S"
+               CLOSE ARQUIVO-FUNCIONARIO
+           END-IF.
+
+       LEIA-PROXIMO-FUNCIONARIO.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD
+               AT END
+                   MOVE "S" TO FINAL-FUNCIONARIO
+           END-READ.
+
+      *    SO FUNCIONARIOS ATIVOS (OU REGISTROS ANTIGOS SEM O CAMPO
+      *    DE STATUS) ENTRAM NO DIRETORIO, MESMO FILTRO QUE O PROG40
+      *    JA APLICA POR PADRAO.
+       ACUMULA-FUNCIONARIO.
+           IF FUNCIONARIO-ATIVO OR FUNCIONARIO-STATUS-LEGADO
+               IF TOTAL-DIRETORIO < 200
+                   PERFORM ARMAZENA-ENTRADA-FUNCIONARIO
+               ELSE
+                   PERFORM AVISA-DIRETORIO-CHEIO
+               END-IF
+           END-IF.
+           PERFORM LEIA-PROXIMO-FUNCIONARIO.
+
+       ARMAZENA-ENTRADA-FUNCIONARIO.
+           ADD 1 TO TOTAL-DIRETORIO.
+           MOVE TOTAL-DIRETORIO      TO IDX-NOVO.
+           MOVE FUNCIONARIO-NOME     TO DIR-NOME (IDX-NOVO).
+           MOVE FUNCIONARIO-TELEFONE TO DIR-TELEFONE (IDX-NOVO).
+           MOVE "F"                  TO DIR-TIPO (IDX-NOVO).
+           MOVE "FUN"                TO DIR-LOCALIDADE (IDX-NOVO).
+           MOVE FUNCIONARIO-TELEFONE TO DIR-TERMINAL (IDX-NOVO).
+           MOVE 17                   TO DIR-EMPRESA (IDX-NOVO).
+           MOVE IDX-NOVO             TO DIR-NRC (IDX-NOVO).
+
+      *    AVISA-DIRETORIO-CHEIO: SO UM AVISO POR EXECUCAO, PARA NAO
+      *    INUNDAR A SAIDA QUANDO HOUVER MUITOS REGISTROS ALEM DO
+      *    LIMITE DA TABELA.
+       AVISA-DIRETORIO-CHEIO.
+           IF NOT AVISO-DIRETORIO-CHEIO-JA-EXIBIDO
+               DISPLAY "AVISO: LIMITE DE 200 ENTRADAS DO DIRETORIO "
+                       "ATINGIDO. REGISTROS ADICIONAIS NAO SERAO "
+                       "LISTADOS."
+               MOVE "S" TO DIRETORIO-CHEIO-AVISADO
+           END-IF.
+
+       ORDENA-DIRETORIO.
+           MOVE 1 TO IDX-I.
+           PERFORM ORDENA-LINHA
+               UNTIL IDX-I >= TOTAL-DIRETORIO.
+
+       ORDENA-LINHA.
+           MOVE IDX-I TO IDX-MENOR.
+           MOVE IDX-I TO IDX-J.
+           ADD 1 TO IDX-J.
+           PERFORM ENCONTRA-MENOR
+               UNTIL IDX-J > TOTAL-DIRETORIO.
+           IF IDX-MENOR NOT = IDX-I
+               PERFORM TROCA-ENTRADAS
+           END-IF.
+           ADD 1 TO IDX-I.
+
+       ENCONTRA-MENOR.
+           IF DIR-NOME (IDX-J) < DIR-NOME (IDX-MENOR)
+               MOVE IDX-J TO IDX-MENOR
+           END-IF.
+           ADD 1 TO IDX-J.
+
+       TROCA-ENTRADAS.
+           MOVE DIRETORIO-ENTRADA (IDX-I)
+               TO DIRETORIO-TEMP.
+           MOVE DIRETORIO-ENTRADA (IDX-MENOR)
+               TO DIRETORIO-ENTRADA (IDX-I).
+           MOVE DIRETORIO-TEMP
+               TO DIRETORIO-ENTRADA (IDX-MENOR).
+
+       IMPRIME-CABECALHO.
+           ADD 1 TO NUMERO-PAGINA.
+           MOVE 0 TO LINHAS-PAGINA.
+           DISPLAY " ".
+           DISPLAY "DIRETORIO TELEFONICO DA EMPRESA - PAGINA "
+                   NUMERO-PAGINA.
+           DISPLAY "DATA: " DATA-HOJE.
+           DISPLAY "--------------------------------------------".
+           DISPLAY "NOME / TIPO / TELEFONE / RAMAL".
+           DISPLAY "--------------------------------------------".
+
+       EXIBA-DIRETORIO.
+           IF LINHAS-PAGINA >= MAX-LINHAS-PAGINA
+               PERFORM IMPRIME-CABECALHO
+           END-IF.
+           PERFORM EXIBA-ENTRADA.
+           ADD 1 TO IDX-I.
+
+       EXIBA-ENTRADA.
+           DISPLAY "NOME.....: " DIR-NOME (IDX-I).
+           IF DIR-CLIENTE (IDX-I)
+               DISPLAY "TIPO.....: CLIENTE"
+           ELSE
+               DISPLAY "TIPO.....: FUNCIONARIO"
+           END-IF.
+           DISPLAY "TELEFONE.: " DIR-TELEFONE (IDX-I).
+           DISPLAY "RAMAL....: " DIR-RAMAL (IDX-I).
+           DISPLAY "----------------------------------".
+           ADD 1 TO LINHAS-PAGINA.
+
+       IMPRIME-RODAPE.
+           DISPLAY "--------------------------------------------".
+           DISPLAY "TOTAL DE ENTRADAS NO DIRETORIO: " TOTAL-DIRETORIO.
