@@ -0,0 +1,4 @@
+           SELECT OPTIONAL ARQUIVO-PERGUNTA
+               ASSIGN TO "perguntas.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PERGUNTA-FILE-STATUS.
