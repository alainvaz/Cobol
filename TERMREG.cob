@@ -0,0 +1,6 @@
+       FD  ARQUIVO-TERMINAL.
+       01  TERMINAL-REGISTRO.
+           05 TERMINAL-CHAVE      PIC X(10).
+           05 TERMINAL-LOCALIDADE PIC X(04).
+           05 TERMINAL-EMPRESA    PIC 9(02).
+           05 TERMINAL-NRC        PIC X(13).
