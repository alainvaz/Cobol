@@ -1,50 +1,112 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGR33.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT OPTIONAL ARQUIVO-CLIENTE
-           ASSIGN TO "clientes.dat"
-           ORGANIZATION IS SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  ARQUIVO-CLIENTE.
-       01  CLIENTE-REGISTRO.
-           05 CLIENTE-NOME     PIC X(20).
-           05 CLIENTE-ENDERECO PIC X(50).
-           05 CLIENTE-TELEFONE PIC X(15).
-           05 CLIENTE-EMAIL    PIC X(30).
-
-       WORKING-STORAGE SECTION.
-
-       01  FINAL-ARQUIVO       PIC X.
-
-       PROCEDURE DIVISION.
-       PROGRAM-BEGIN.
-           OPEN INPUT ARQUIVO-CLIENTE.
-           MOVE "N" TO FINAL-ARQUIVO.
-           PERFORM LEIA-PROXIMO-REGISTRO.
-           PERFORM EXIBA-REGISTROS
-               UNTIL FINAL-ARQUIVO = "S".
-
-           CLOSE ARQUIVO-CLIENTE.
-
-       PROGRAM-DONE.
-           STOP RUN.
-
-       LEIA-PROXIMO-REGISTRO.
-           READ ARQUIVO-CLIENTE RECORD AT END
-           MOVE "S" TO FINAL-ARQUIVO.
-
-       EXIBA-REGISTROS.
-           PERFORM EXIBA-CAMPOS.
-           PERFORM LEIA-PROXIMO-REGISTRO.
-
-       EXIBA-CAMPOS.
-           DISPLAY "NOME.....: " CLIENTE-NOME.
-           DISPLAY "ENDERECO.: " CLIENTE-ENDERECO.
-           DISPLAY "TELEFONE.: " CLIENTE-TELEFONE.
-           DISPLAY "E-MAIL...: " CLIENTE-EMAIL.
-           DISPLAY "==========================================".
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGR33.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "CLISEL.cob".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "CLIREG.cob".
+
+       WORKING-STORAGE SECTION.
+
+       01  FINAL-ARQUIVO       PIC X.
+       01  CLIENTE-FILE-STATUS PIC XX.
+       01  CLIENTE-PATH        PIC X(100).
+       01  MOSTRAR-INATIVOS    PIC X VALUE "N".
+           88 EXIBIR-INATIVOS  VALUE "S".
+       01  TOTAL-LIDOS         PIC 9(05) VALUE 0.
+
+       01  DATA-HOJE           PIC 9(08).
+       01  NUMERO-PAGINA       PIC 9(03) VALUE 0.
+       01  LINHAS-PAGINA       PIC 9(02) VALUE 0.
+       01  MAX-LINHAS-PAGINA   PIC 9(02) VALUE 20.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM INICIALIZA-CAMINHO-CLIENTE.
+
+           ACCEPT MOSTRAR-INATIVOS FROM ENVIRONMENT "PROGR33-INATIVOS".
+           IF MOSTRAR-INATIVOS NOT = "S"
+               MOVE "N" TO MOSTRAR-INATIVOS
+           END-IF.
+
+           ACCEPT DATA-HOJE FROM DATE YYYYMMDD.
+
+           OPEN INPUT ARQUIVO-CLIENTE.
+           IF CLIENTE-FILE-STATUS = "35"
+               DISPLAY "ARQUIVO DE CLIENTES NAO ENCONTRADO: "
+                       "CLIENTES.DAT."
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE "N" TO FINAL-ARQUIVO
+               PERFORM LEIA-PROXIMO-ATIVO
+               IF FINAL-ARQUIVO = "S"
+                   DISPLAY "ARQUIVO DE CLIENTES ENCONTRADO, MAS NAO "
+                           "TEM NENHUM REGISTRO A EXIBIR (VAZIO OU "
+                           "SOMENTE INATIVOS)."
+               ELSE
+                   PERFORM IMPRIME-CABECALHO
+                   PERFORM EXIBA-REGISTROS
+                       UNTIL FINAL-ARQUIVO = "S"
+                   PERFORM IMPRIME-RODAPE
+               END-IF
+               CLOSE ARQUIVO-CLIENTE
+           END-IF.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+       INICIALIZA-CAMINHO-CLIENTE.
+           MOVE "clientes.dat" TO CLIENTE-PATH.
+           ACCEPT CLIENTE-PATH FROM ENVIRONMENT "CLIENTE_DAT".
+           IF CLIENTE-PATH = SPACE
+               MOVE "clientes.dat" TO CLIENTE-PATH
+           END-IF.
+
+       IMPRIME-CABECALHO.
+           ADD 1 TO NUMERO-PAGINA.
+           MOVE 0 TO LINHAS-PAGINA.
+           DISPLAY " ".
+           DISPLAY "RELATORIO DE CLIENTES - PAGINA " NUMERO-PAGINA.
+           DISPLAY "DATA: " DATA-HOJE.
+           DISPLAY "--------------------------------------------".
+           DISPLAY "NOME / ENDERECO / TELEFONE / E-MAIL".
+           DISPLAY "--------------------------------------------".
+
+       IMPRIME-RODAPE.
+           DISPLAY "--------------------------------------------".
+           DISPLAY "TOTAL DE CLIENTES LIDOS: " TOTAL-LIDOS.
+
+       LEIA-PROXIMO-REGISTRO.
+           READ ARQUIVO-CLIENTE NEXT RECORD AT END
+           MOVE "S" TO FINAL-ARQUIVO.
+           IF FINAL-ARQUIVO NOT = "S"
+               ADD 1 TO TOTAL-LIDOS
+           END-IF.
+
+       LEIA-PROXIMO-ATIVO.
+           PERFORM LEIA-PROXIMO-REGISTRO.
+           PERFORM LEIA-PROXIMO-REGISTRO
+               UNTIL FINAL-ARQUIVO = "S"
+                  OR CLIENTE-ATIVO
+                  OR CLIENTE-STATUS-LEGADO
+                  OR EXIBIR-INATIVOS.
+
+       EXIBA-REGISTROS.
+           IF LINHAS-PAGINA >= MAX-LINHAS-PAGINA
+               PERFORM IMPRIME-CABECALHO
+           END-IF.
+           PERFORM EXIBA-CAMPOS.
+           PERFORM LEIA-PROXIMO-ATIVO.
+
+       EXIBA-CAMPOS.
+           DISPLAY "NOME.....: " CLIENTE-NOME.
+           DISPLAY "ENDERECO.: " CLIENTE-ENDERECO.
+           DISPLAY "TELEFONE.: " CLIENTE-TELEFONE.
+           DISPLAY "E-MAIL...: " CLIENTE-EMAIL.
+           DISPLAY "==========================================".
+           ADD 1 TO LINHAS-PAGINA.
