@@ -0,0 +1,5 @@
+       FD  ARQUIVO-PERGUNTA.
+       01  PERGUNTA-REGISTRO.
+           05 PERGUNTA-TEXTO    PIC X(50).
+           05 PERGUNTA-RESP-SIM PIC X(50).
+           05 PERGUNTA-RESP-NAO PIC X(50).
