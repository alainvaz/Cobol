@@ -0,0 +1,6 @@
+           SELECT OPTIONAL ARQUIVO-CLIENTE
+               ASSIGN TO CLIENTE-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLIENTE-NOME
+               FILE STATUS IS CLIENTE-FILE-STATUS.
