@@ -15,33 +15,271 @@
        WORKING-STORAGE SECTION.
 
        01  FINAL-ARQUIVO PIC X.
+       01  FUNCIONARIO-FILE-STATUS PIC XX.
+       01  FUNCIONARIO-PATH PIC X(100).
+       01  TOTAL-FUNCIONARIOS PIC 9(05) VALUE 0.
+       01  QTDE-DEPTOS PIC 9(03) VALUE 0.
+       01  TABELA-DEPARTAMENTOS.
+           05 DEPTO-ENTRADA OCCURS 20 TIMES INDEXED BY DEPTO-IDX.
+              10 DEPTO-NOME  PIC X(10).
+              10 DEPTO-QTDE  PIC 9(05).
+       01  TABELA-DEPTOS-CHEIA PIC X VALUE "N".
+           88 AVISO-DEPTOS-CHEIA-JA-EXIBIDO VALUE "S".
+
+       01  CRITERIO-BUSCA      PIC X(20).
+       01  MODO-BUSCA          PIC X VALUE "N".
+           88 BUSCA-ATIVA          VALUE "S".
+       01  CRITERIO-E-CODIGO   PIC X VALUE "N".
+           88 CRITERIO-NUMERICO    VALUE "S".
+       01  CODIGO-BUSCA        PIC 9(05).
+       01  TAMANHO-CRITERIO    PIC 9(02).
+       01  POS-NOME            PIC 9(02).
+       01  LIMITE-POS-NOME     PIC 9(02).
+       01  REGISTRO-CORRESPONDE PIC X VALUE "S".
+           88 HOUVE-CORRESPONDENCIA VALUE "S".
+
+       01  MOSTRAR-INATIVOS    PIC X VALUE "N".
+           88 EXIBIR-INATIVOS      VALUE "S".
+
+      *    TABELA-CAMINHOS: O ARQUIVO PRINCIPAL (FUNCIONARIO_DAT) MAIS
+      *    ATE 3 EXTRATOS DE FILIAL (PROG40-FILIAL1/2/3), PARA QUE O
+      *    LEVANTAMENTO CONSOLIDE VARIAS BASES DE FUNCIONARIOS NUMA
+      *    SO EXECUCAO.
+       01  TABELA-CAMINHOS.
+           05 CAMINHO-ENTRADA PIC X(100) OCCURS 4 TIMES
+                   INDEXED BY CAMINHO-IDX.
+       01  QTDE-CAMINHOS       PIC 9(02) VALUE 0.
+       01  FUNCIONARIO-PATH-FILIAL PIC X(100).
+
+      *    TABELA-CODIGOS-VISTOS: GUARDA OS CODIGOS JA EXIBIDOS NESTA
+      *    EXECUCAO PARA ACUSAR COLISAO QUANDO O MESMO
+      *    FUNCIONARIO-CODIGO APARECER EM MAIS DE UM ARQUIVO DA
+      *    CONSOLIDACAO - CADA FILIAL NUMERA SEUS FUNCIONARIOS DE
+      *    FORMA INDEPENDENTE, ENTAO O CODIGO SO E GARANTIDAMENTE
+      *    UNICO DENTRO DE UM UNICO ARQUIVO.
+       01  TABELA-CODIGOS-VISTOS.
+           05 CODIGO-VISTO PIC 9(05) OCCURS 2000 TIMES
+                   INDEXED BY CODIGO-IDX.
+       01  QTDE-CODIGOS-VISTOS PIC 9(04) VALUE 0.
+       01  TOTAL-COLISOES      PIC 9(05) VALUE 0.
+       01  TABELA-CODIGOS-CHEIA PIC X VALUE "N".
+           88 AVISO-CODIGOS-CHEIA-JA-EXIBIDO VALUE "S".
 
        PROCEDURE DIVISION.
 
        PROGRAM-BEGIN.
 
+           PERFORM INICIALIZA-CAMINHOS.
+           PERFORM INICIALIZA-BUSCA.
+           PERFORM INICIALIZA-FILTRO-STATUS.
+
+           SET CAMINHO-IDX TO 1.
+           PERFORM PROCESSA-UM-ARQUIVO
+               UNTIL CAMINHO-IDX > QTDE-CAMINHOS.
+
+           PERFORM EXIBE-TOTAIS.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+      *    PROCESSA-UM-ARQUIVO: ABRE O ARQUIVO APONTADO PELA POSICAO
+      *    ATUAL DE TABELA-CAMINHOS E DESPEJA/ACUMULA SEUS REGISTROS,
+      *    DA MESMA FORMA QUE O PROG40 JA FAZIA PARA UM UNICO ARQUIVO.
+       PROCESSA-UM-ARQUIVO.
+           MOVE CAMINHO-ENTRADA (CAMINHO-IDX) TO FUNCIONARIO-PATH.
            OPEN INPUT ARQUIVO-FUNCIONARIO.
 
-           MOVE "N" TO FINAL-ARQUIVO.
-           PERFORM LEIA-PROXIMO-REGISTRO.
-           PERFORM EXIBA-REGISTROS
-               UNTIL FINAL-ARQUIVO = "S"
+           IF FUNCIONARIO-FILE-STATUS = "35"
+               DISPLAY "ARQUIVO DE FUNCIONARIOS NAO ENCONTRADO: "
+                       FUNCIONARIO-PATH
+           ELSE
+               MOVE "N" TO FINAL-ARQUIVO
+               PERFORM LEIA-PROXIMO-REGISTRO
+               IF FINAL-ARQUIVO = "S"
+                   DISPLAY "ARQUIVO DE FUNCIONARIOS ENCONTRADO, MAS "
+                           "ESTA VAZIO: " FUNCIONARIO-PATH
+               ELSE
+                   PERFORM EXIBA-REGISTROS
+                       UNTIL FINAL-ARQUIVO = "S"
+               END-IF
+               CLOSE ARQUIVO-FUNCIONARIO
+           END-IF.
 
+           SET CAMINHO-IDX UP BY 1.
 
-           CLOSE ARQUIVO-FUNCIONARIO.
+      *    INICIALIZA-CAMINHOS: MONTA A TABELA-CAMINHOS COM O ARQUIVO
+      *    PRINCIPAL E OS EXTRATOS DE FILIAL INFORMADOS.
+       INICIALIZA-CAMINHOS.
+           MOVE "funcionarios.dat" TO FUNCIONARIO-PATH.
+           ACCEPT FUNCIONARIO-PATH FROM ENVIRONMENT "FUNCIONARIO_DAT".
+           IF FUNCIONARIO-PATH = SPACE
+               MOVE "funcionarios.dat" TO FUNCIONARIO-PATH
+           END-IF.
+           MOVE 1 TO QTDE-CAMINHOS.
+           SET CAMINHO-IDX TO 1.
+           MOVE FUNCIONARIO-PATH TO CAMINHO-ENTRADA (CAMINHO-IDX).
 
-       PROGRAM-DONE.
-           STOP RUN.
+           PERFORM INICIALIZA-FILIAL-1.
+           PERFORM INICIALIZA-FILIAL-2.
+           PERFORM INICIALIZA-FILIAL-3.
+
+       INICIALIZA-FILIAL-1.
+           MOVE SPACE TO FUNCIONARIO-PATH-FILIAL.
+           ACCEPT FUNCIONARIO-PATH-FILIAL
+               FROM ENVIRONMENT "PROG40-FILIAL1".
+           IF FUNCIONARIO-PATH-FILIAL NOT = SPACE
+               ADD 1 TO QTDE-CAMINHOS
+               SET CAMINHO-IDX TO QTDE-CAMINHOS
+               MOVE FUNCIONARIO-PATH-FILIAL
+                   TO CAMINHO-ENTRADA (CAMINHO-IDX)
+           END-IF.
+
+       INICIALIZA-FILIAL-2.
+           MOVE SPACE TO FUNCIONARIO-PATH-FILIAL.
+           ACCEPT FUNCIONARIO-PATH-FILIAL
+               FROM ENVIRONMENT "PROG40-FILIAL2".
+           IF FUNCIONARIO-PATH-FILIAL NOT = SPACE
+               ADD 1 TO QTDE-CAMINHOS
+               SET CAMINHO-IDX TO QTDE-CAMINHOS
+               MOVE FUNCIONARIO-PATH-FILIAL
+                   TO CAMINHO-ENTRADA (CAMINHO-IDX)
+           END-IF.
+
+       INICIALIZA-FILIAL-3.
+           MOVE SPACE TO FUNCIONARIO-PATH-FILIAL.
+           ACCEPT FUNCIONARIO-PATH-FILIAL
+               FROM ENVIRONMENT "PROG40-FILIAL3".
+           IF FUNCIONARIO-PATH-FILIAL NOT = SPACE
+               ADD 1 TO QTDE-CAMINHOS
+               SET CAMINHO-IDX TO QTDE-CAMINHOS
+               MOVE FUNCIONARIO-PATH-FILIAL
+                   TO CAMINHO-ENTRADA (CAMINHO-IDX)
+           END-IF.
+
+      *    INICIALIZA-BUSCA: SE A VARIAVEL DE AMBIENTE PROG40-BUSCA
+      *    ESTIVER PRESENTE, LISTA SOMENTE OS FUNCIONARIOS QUE
+      *    CASAREM COM O CRITERIO INFORMADO - UM CODIGO DE 5 DIGITOS
+      *    (BUSCA EXATA) OU UM PEDACO DO NOME (BUSCA PARCIAL) - EM
+      *    VEZ DE DESPEJAR O ARQUIVO INTEIRO.
+       INICIALIZA-BUSCA.
+           MOVE SPACE TO CRITERIO-BUSCA.
+           ACCEPT CRITERIO-BUSCA FROM ENVIRONMENT "PROG40-BUSCA".
+           IF CRITERIO-BUSCA NOT = SPACE
+               MOVE "S" TO MODO-BUSCA
+               MOVE "N" TO CRITERIO-E-CODIGO
+               IF CRITERIO-BUSCA (1:5) IS NUMERIC
+                       AND CRITERIO-BUSCA (6:15) = SPACE
+                   MOVE "S" TO CRITERIO-E-CODIGO
+                   MOVE CRITERIO-BUSCA (1:5) TO CODIGO-BUSCA
+                   DISPLAY "MODO DE BUSCA: CODIGO " CODIGO-BUSCA
+               ELSE
+                   MOVE 20 TO TAMANHO-CRITERIO
+                   PERFORM REDUZ-TAMANHO-CRITERIO
+                       UNTIL TAMANHO-CRITERIO = 0
+                          OR CRITERIO-BUSCA (TAMANHO-CRITERIO:1)
+                             NOT = SPACE
+                   DISPLAY "MODO DE BUSCA: NOME CONTENDO '"
+                           CRITERIO-BUSCA (1:TAMANHO-CRITERIO) "'"
+               END-IF
+           END-IF.
+
+      *    INICIALIZA-FILTRO-STATUS: POR PADRAO SO LISTA FUNCIONARIOS
+      *    ATIVOS (OU SEM O CAMPO DE STATUS PREENCHIDO, REGISTRO
+      *    ANTIGO DE ANTES DESSE CAMPO EXISTIR); PROG40-INATIVOS=S
+      *    TAMBEM TRAZ OS DESLIGADOS, MESMA CONVENCAO DO
+      *    PROGR33-INATIVOS.
+       INICIALIZA-FILTRO-STATUS.
+           ACCEPT MOSTRAR-INATIVOS FROM ENVIRONMENT "PROG40-INATIVOS".
+           IF MOSTRAR-INATIVOS NOT = "S"
+               MOVE "N" TO MOSTRAR-INATIVOS
+           END-IF.
+
+       REDUZ-TAMANHO-CRITERIO.
+           SUBTRACT 1 FROM TAMANHO-CRITERIO.
 
        LEIA-PROXIMO-REGISTRO.
 
-           READ ARQUIVO-FUNCIONARIO RECORD AT END
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD AT END
            MOVE "S" TO FINAL-ARQUIVO.
 
        EXIBA-REGISTROS.
-           PERFORM EXIBA-CAMPOS.
+           PERFORM VERIFICA-CORRESPONDENCIA.
+           IF HOUVE-CORRESPONDENCIA
+               PERFORM VERIFICA-COLISAO-CODIGO
+               PERFORM EXIBA-CAMPOS
+               PERFORM ACUMULA-TOTAIS
+           END-IF.
            PERFORM LEIA-PROXIMO-REGISTRO.
 
+      *    VERIFICA-COLISAO-CODIGO: ACUSA QUANDO O MESMO
+      *    FUNCIONARIO-CODIGO JA FOI VISTO NUM ARQUIVO ANTERIOR DESTA
+      *    CONSOLIDACAO.
+       VERIFICA-COLISAO-CODIGO.
+           SET CODIGO-IDX TO 1.
+           SEARCH CODIGO-VISTO
+               AT END
+                   IF QTDE-CODIGOS-VISTOS < 2000
+                       ADD 1 TO QTDE-CODIGOS-VISTOS
+                       SET CODIGO-IDX TO QTDE-CODIGOS-VISTOS
+                       MOVE FUNCIONARIO-CODIGO
+                           TO CODIGO-VISTO (CODIGO-IDX)
+                   ELSE
+                       PERFORM AVISA-TABELA-CODIGOS-CHEIA
+                   END-IF
+               WHEN CODIGO-VISTO (CODIGO-IDX) = FUNCIONARIO-CODIGO
+                   ADD 1 TO TOTAL-COLISOES
+                   DISPLAY "*** ATENCAO: CODIGO " FUNCIONARIO-CODIGO
+                           " JA APARECEU EM OUTRO ARQUIVO DESTA "
+                           "CONSOLIDACAO. ***"
+           END-SEARCH.
+
+      *    AVISA-TABELA-CODIGOS-CHEIA: A TABELA DE CONTROLE DE
+      *    COLISAO SO COMPORTA 2000 CODIGOS - SE A CONSOLIDACAO
+      *    TIVER MAIS FUNCIONARIOS QUE ISSO, OS EXCEDENTES DEIXAM DE
+      *    SER VERIFICADOS, MAS O PROCESSAMENTO CONTINUA. O AVISO E
+      *    EXIBIDO UMA UNICA VEZ, COMO EM AVISA-DIRETORIO-CHEIO DO
+      *    PROG44.
+       AVISA-TABELA-CODIGOS-CHEIA.
+           IF NOT AVISO-CODIGOS-CHEIA-JA-EXIBIDO
+               DISPLAY "*** ATENCAO: LIMITE DE 2000 CODIGOS DE "
+                       "FUNCIONARIO CONTROLADOS PARA COLISAO FOI "
+                       "ATINGIDO. CODIGOS ALEM DESSE LIMITE NAO "
+                       "SERAO VERIFICADOS. ***"
+               MOVE "S" TO TABELA-CODIGOS-CHEIA
+           END-IF.
+
+       VERIFICA-CORRESPONDENCIA.
+           IF NOT BUSCA-ATIVA
+               MOVE "S" TO REGISTRO-CORRESPONDE
+           ELSE
+               MOVE "N" TO REGISTRO-CORRESPONDE
+               IF CRITERIO-NUMERICO
+                   IF FUNCIONARIO-CODIGO = CODIGO-BUSCA
+                       MOVE "S" TO REGISTRO-CORRESPONDE
+                   END-IF
+               ELSE
+                   MOVE 1 TO POS-NOME
+                   COMPUTE LIMITE-POS-NOME =
+                       21 - TAMANHO-CRITERIO
+                   PERFORM TESTA-POSICAO-NOME
+                       UNTIL POS-NOME > LIMITE-POS-NOME
+                          OR HOUVE-CORRESPONDENCIA
+               END-IF
+           END-IF.
+           IF HOUVE-CORRESPONDENCIA
+                   AND NOT FUNCIONARIO-ATIVO
+                   AND NOT FUNCIONARIO-STATUS-LEGADO
+                   AND NOT EXIBIR-INATIVOS
+               MOVE "N" TO REGISTRO-CORRESPONDE
+           END-IF.
+
+       TESTA-POSICAO-NOME.
+           IF FUNCIONARIO-NOME (POS-NOME:TAMANHO-CRITERIO)
+                   = CRITERIO-BUSCA (1:TAMANHO-CRITERIO)
+               MOVE "S" TO REGISTRO-CORRESPONDE
+           END-IF.
+           ADD 1 TO POS-NOME.
+
        EXIBA-CAMPOS.
 
            DISPLAY "".
@@ -50,4 +288,61 @@
            DISPLAY "ENDERECO...: " FUNCIONARIO-ENDERECO.
            DISPLAY "TELEFONE...: " FUNCIONARIO-TELEFONE.
            DISPLAY "EMAIL......: " FUNCIONARIO-EMAIL.
+           DISPLAY "DEPARTAMENTO: " FUNCIONARIO-DEPARTAMENTO.
+           DISPLAY "SALARIO....: " FUNCIONARIO-SALARIO.
+           IF FUNCIONARIO-INATIVO
+               DISPLAY "STATUS.....: DESLIGADO EM "
+                       FUNCIONARIO-DATA-SAIDA
+           ELSE
+               DISPLAY "STATUS.....: ATIVO"
+           END-IF.
            DISPLAY "====================================".
+
+       ACUMULA-TOTAIS.
+           ADD 1 TO TOTAL-FUNCIONARIOS.
+
+           SET DEPTO-IDX TO 1.
+           SEARCH DEPTO-ENTRADA
+               AT END
+                   IF QTDE-DEPTOS < 20
+                       ADD 1 TO QTDE-DEPTOS
+                       SET DEPTO-IDX TO QTDE-DEPTOS
+                       MOVE FUNCIONARIO-DEPARTAMENTO
+                           TO DEPTO-NOME (DEPTO-IDX)
+                       MOVE 1 TO DEPTO-QTDE (DEPTO-IDX)
+                   ELSE
+                       PERFORM AVISA-TABELA-DEPTOS-CHEIA
+                   END-IF
+               WHEN DEPTO-NOME (DEPTO-IDX) = FUNCIONARIO-DEPARTAMENTO
+                   ADD 1 TO DEPTO-QTDE (DEPTO-IDX)
+           END-SEARCH.
+
+      *    AVISA-TABELA-DEPTOS-CHEIA: SO HA ESPACO PARA 20
+      *    DEPARTAMENTOS DISTINTOS NO SUBTOTAL - DEPARTAMENTOS ALEM
+      *    DESSE LIMITE DEIXAM DE SER SUBTOTALIZADOS, MAS CONTINUAM
+      *    CONTANDO NO TOTAL GERAL. AVISO EXIBIDO UMA UNICA VEZ.
+       AVISA-TABELA-DEPTOS-CHEIA.
+           IF NOT AVISO-DEPTOS-CHEIA-JA-EXIBIDO
+               DISPLAY "*** ATENCAO: LIMITE DE 20 DEPARTAMENTOS "
+                       "DISTINTOS ATINGIDO. NOVOS DEPARTAMENTOS NAO "
+                       "SERAO SUBTOTALIZADOS. ***"
+               MOVE "S" TO TABELA-DEPTOS-CHEIA
+           END-IF.
+
+       EXIBE-TOTAIS.
+           DISPLAY "====================================".
+           DISPLAY "TOTAL DE FUNCIONARIOS: " TOTAL-FUNCIONARIOS.
+           SET DEPTO-IDX TO 1.
+           PERFORM EXIBE-SUBTOTAL-DEPTO
+               UNTIL DEPTO-IDX > QTDE-DEPTOS.
+           IF QTDE-CAMINHOS > 1
+               DISPLAY "ARQUIVOS CONSOLIDADOS.........: "
+                       QTDE-CAMINHOS
+               DISPLAY "COLISOES DE CODIGO ENTRE "
+                       "ARQUIVOS.......: " TOTAL-COLISOES
+           END-IF.
+
+       EXIBE-SUBTOTAL-DEPTO.
+           DISPLAY "  DEPTO " DEPTO-NOME (DEPTO-IDX)
+                   ": " DEPTO-QTDE (DEPTO-IDX).
+           SET DEPTO-IDX UP BY 1.
